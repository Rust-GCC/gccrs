@@ -0,0 +1,52 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  ckpt-paragraphs.cpy
+      *  Reusable checkpoint-write/checkpoint-read paragraphs, COPYed
+      *  into the PROCEDURE DIVISION of any program that also COPYs
+      *  ckpt-record.cpy into WORKING-STORAGE.  The calling program
+      *  must additionally supply, in WORKING-STORAGE:
+      *      01 CKPT-FD          PIC 9(8) Usage COMP.
+      *      01 CKPT-RC          Binary-Long.
+      *  and must have opened CKPT-FD against the restart file with
+      *  posix-open before PERFORMing 9500-WRITE-CHECKPOINT, and must
+      *  declare, in CONFIGURATION SECTION / REPOSITORY:
+      *      FUNCTION POSIX-FTRUNCATE
+      *      FUNCTION POSIX-FSYNC
+      *      FUNCTION POSIX-CLOCK-GETTIME
+      *      FUNCTION POSIX-PWRITE
+      *      FUNCTION POSIX-PREAD
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       9500-WRITE-CHECKPOINT.
+           MOVE FUNCTION POSIX-CLOCK-GETTIME(0, CKPT-TIMESTAMP)
+             TO CKPT-RC
+           MOVE FUNCTION POSIX-FTRUNCATE(CKPT-FD, 0) TO CKPT-RC
+           IF CKPT-RC NOT = 0
+              DISPLAY '9500-WRITE-CHECKPOINT: ftruncate failed rc='
+                 CKPT-RC
+              GO TO 9500-WRITE-CHECKPOINT-EXIT
+           END-IF
+           MOVE FUNCTION POSIX-PWRITE(CKPT-FD, CKPT-RECORD,
+                LENGTH OF CKPT-RECORD, 0) TO CKPT-RC
+           IF CKPT-RC < 0
+              DISPLAY '9500-WRITE-CHECKPOINT: pwrite failed rc='
+                 CKPT-RC
+              GO TO 9500-WRITE-CHECKPOINT-EXIT
+           END-IF
+           MOVE FUNCTION POSIX-FSYNC(CKPT-FD) TO CKPT-RC
+           IF CKPT-RC NOT = 0
+              DISPLAY '9500-WRITE-CHECKPOINT: fsync failed rc='
+                 CKPT-RC
+           ELSE
+              DISPLAY 'checkpoint written: ' CKPT-KEY
+           END-IF.
+       9500-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+       9510-READ-CHECKPOINT.
+           MOVE FUNCTION POSIX-PREAD(CKPT-FD, CKPT-RECORD,
+                LENGTH OF CKPT-RECORD, 0) TO CKPT-RC
+           IF CKPT-RC <= 0
+              DISPLAY 'no restart checkpoint found, starting cold'
+              INITIALIZE CKPT-RECORD
+           END-IF.
+       9510-READ-CHECKPOINT-EXIT.
+           EXIT.
