@@ -0,0 +1,27 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  job-header-paragraphs.cpy
+      *  Logs which host and which runtime actually ran this job, so
+      *  a DR-vs-primary discrepancy can be chased down from the job
+      *  log instead of guessing.  There is no SYSTEM-INFO special
+      *  register in this dialect; posix-uname (libgcobol/posix/udf/
+      *  posix-uname.cbl) wraps uname(2) to get the same information.
+      *  The calling program must declare, in CONFIGURATION SECTION
+      *  / REPOSITORY:
+      *      FUNCTION POSIX-UNAME
+      *  and supply, in WORKING-STORAGE:
+      *      01 JH-RC          Binary-Long.
+      *      01 JH-UTSNAME.
+      *         05 JH-UTS-SYSNAME    PIC X(65).
+      *         05 JH-UTS-NODENAME   PIC X(65).
+      *         05 JH-UTS-RELEASE    PIC X(65).
+      *         05 JH-UTS-VERSION    PIC X(65).
+      *         05 JH-UTS-MACHINE    PIC X(65).
+      *         05 JH-UTS-DOMAINNAME PIC X(65).
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       9600-LOG-JOB-HEADER.
+           MOVE FUNCTION POSIX-UNAME(JH-UTSNAME) TO JH-RC
+           DISPLAY 'HOST: '    FUNCTION TRIM(JH-UTS-NODENAME)
+                   '  RUNTIME: ' FUNCTION TRIM(JH-UTS-SYSNAME)
+                   ' '           FUNCTION TRIM(JH-UTS-RELEASE).
+       9600-LOG-JOB-HEADER-EXIT.
+           EXIT.
