@@ -0,0 +1,16 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  exit-status-paragraphs.cpy
+      *  Moves EXIT-STATUS-CODE (exit-status.cpy) to/from the
+      *  RETURN-CODE special register, so the 88-level condition
+      *  names can be tested/set even though this dialect will not
+      *  let them be declared directly against RETURN-CODE itself.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       9800-SET-RETURN-CODE.
+           MOVE EXIT-STATUS-CODE TO RETURN-CODE.
+       9800-SET-RETURN-CODE-EXIT.
+           EXIT.
+
+       9810-GET-RETURN-CODE.
+           MOVE RETURN-CODE TO EXIT-STATUS-CODE.
+       9810-GET-RETURN-CODE-EXIT.
+           EXIT.
