@@ -0,0 +1,30 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  errno-paragraphs.cpy
+      *  Looks Errno-Input up in ERRNO-TABLE (errno-table.cpy) and
+      *  returns its mnemonic, text, and equivalent FILE STATUS in
+      *  Errno-Out-Mnemonic / Errno-Out-Text / Errno-Out-File-Status.
+      *  The calling program must supply, in WORKING-STORAGE:
+      *      01 ERRNO-INPUT           PIC 9(03).
+      *      01 ERRNO-OUT-MNEMONIC    PIC X(12).
+      *      01 ERRNO-OUT-TEXT        PIC X(27).
+      *      01 ERRNO-OUT-FILE-STATUS PIC X(02).
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       9600-TRANSLATE-ERRNO.
+           SET ERRNO-IDX TO 1
+           MOVE 'UNKNOWN'    TO ERRNO-OUT-MNEMONIC
+           MOVE 'unmapped errno' TO ERRNO-OUT-TEXT
+           MOVE '9I'         TO ERRNO-OUT-FILE-STATUS
+           SEARCH ERRNO-ENTRY
+              AT END
+                 DISPLAY '9600-TRANSLATE-ERRNO: no mapping for '
+                    ERRNO-INPUT
+              WHEN ERRNO-NUMBER (ERRNO-IDX) = ERRNO-INPUT
+                 MOVE ERRNO-MNEMONIC (ERRNO-IDX)
+                    TO ERRNO-OUT-MNEMONIC
+                 MOVE ERRNO-TEXT (ERRNO-IDX)
+                    TO ERRNO-OUT-TEXT
+                 MOVE ERRNO-FILE-STATUS (ERRNO-IDX)
+                    TO ERRNO-OUT-FILE-STATUS
+           END-SEARCH.
+       9600-TRANSLATE-ERRNO-EXIT.
+           EXIT.
