@@ -0,0 +1,21 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  audit-record.cpy
+      *  Layout of one audit-trail entry.  COPY into WORKING-STORAGE
+      *  in any program that updates a master record, fill in the
+      *  fields, then PERFORM 9700-WRITE-AUDIT-RECORD (from
+      *  audit-paragraphs.cpy) to emit a nanosecond-stamped, centrally
+      *  collected audit line through posix-syslog.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        01 AUD-RECORD.
+           05 AUD-PROGRAM-ID    PIC X(08).
+           05 AUD-ACTION        PIC X(06).
+              88 AUD-ACTION-CREATE Value 'CREATE'.
+              88 AUD-ACTION-UPDATE Value 'UPDATE'.
+              88 AUD-ACTION-DELETE Value 'DELETE'.
+           05 AUD-KEY           PIC X(32).
+           05 AUD-TIMESTAMP.
+              10 AUD-TS-SECONDS Usage BINARY-DOUBLE.
+              10 AUD-TS-NANOS   Usage BINARY-DOUBLE.
+           05 AUD-MESSAGE       PIC X(512).
+        01 AUD-TS-SECONDS-D  PIC 9(11).
+        01 AUD-TS-NANOS-D    PIC 9(9).
