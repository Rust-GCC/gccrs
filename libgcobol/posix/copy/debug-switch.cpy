@@ -0,0 +1,15 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  debug-switch.cpy
+      *  A production load module with USE FOR DEBUGGING declaratives
+      *  compiled in still only traces when the environment variable
+      *  named below is set to "Y", so an incident responder can turn
+      *  paragraph tracing on and off against the running load module
+      *  without a recompile or a redeploy.  COPY into WORKING-STORAGE,
+      *  then COPY debug-switch-paragraphs.cpy into PROCEDURE DIVISION
+      *  and PERFORM 9700-CHECK-DEBUG-SWITCH THRU 9700-CHECK-DEBUG-
+      *  SWITCH-EXIT once at entry, then guard each USE FOR DEBUGGING
+      *  procedure's trace DISPLAY with IF DEBUG-TRACING-ON.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        01 DEBUG-SWITCH-ENV-NAME PIC X(20) VALUE "COBOL_DEBUG_TRACE".
+        01 DEBUG-SWITCH-VALUE    PIC X(01) VALUE "N".
+           88 DEBUG-TRACING-ON   VALUE "Y".
