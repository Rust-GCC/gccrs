@@ -0,0 +1,30 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  comp5-overflow.cpy
+      *  COMP-5 stores in the full native binary size of its picture
+      *  clause rather than the picture's decimal digit count, so
+      *  ON SIZE ERROR does not fire when a COMP-5 accumulator grows
+      *  past its declared number of digits -- it silently carries
+      *  extra digits until the binary storage itself wraps.  This
+      *  member gives settlement accumulators an explicit before-the-
+      *  fact digit-width check.  COPY into WORKING-STORAGE, then COPY
+      *  comp5-overflow-paragraphs.cpy into PROCEDURE DIVISION.  Before
+      *  posting to a COMP-5 accumulator:
+      *      MOVE "<accumulator name>" TO CV5-FIELD-NAME
+      *      MOVE <accumulator's declared PIC 9(n) limit> TO
+      *                                                CV5-MAX-VALUE
+      *      MOVE <accumulator>   TO CV5-CURRENT-VALUE
+      *      MOVE <amount to add> TO CV5-INCREMENT
+      *      PERFORM 9800-CV5-CHECK-ADD THRU 9800-CV5-CHECK-ADD-EXIT
+      *      IF CV5-OVERFLOW
+      *         <handle the diagnostic already displayed>
+      *      ELSE
+      *         ADD <amount to add> TO <accumulator>
+      *      END-IF
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        01 CV5-FIELD-NAME        PIC X(30).
+        01 CV5-MAX-VALUE         PIC S9(18) COMP-5.
+        01 CV5-CURRENT-VALUE     PIC S9(18) COMP-5.
+        01 CV5-INCREMENT         PIC S9(18) COMP-5.
+        01 CV5-PROJECTED-VALUE   PIC S9(18) COMP-5.
+        01 CV5-OVERFLOW-SW       PIC X(01) VALUE "N".
+           88 CV5-OVERFLOW       VALUE "Y".
