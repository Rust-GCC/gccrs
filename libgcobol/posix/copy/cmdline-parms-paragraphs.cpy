@@ -0,0 +1,57 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  cmdline-parms-paragraphs.cpy
+      *  9700-CLP-PARSE-ARGS walks ARGUMENT-NUMBER/ARGUMENT-VALUE and
+      *  splits each "-NAME=value" argument into CLP-TABLE.  Arguments
+      *  not in that form (no leading dash, or no "=") are skipped;
+      *  the utility's own USAGE text is the place to say what flags
+      *  it expects.  9710-CLP-LOOKUP finds a parsed flag by name.
+      *  9702-CLP-PARSE-ONE-TEXT is the actual "-NAME=value" splitter,
+      *  factored out of 9701 so a test can drive it directly against
+      *  a literal in CLP-RAW-ARG without depending on real argv.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       9700-CLP-PARSE-ARGS.
+           ACCEPT CLP-ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM 9701-CLP-PARSE-ONE-ARG
+              THRU 9701-CLP-PARSE-ONE-ARG-EXIT
+              VARYING CLP-ARG-SUB FROM 1 BY 1
+              UNTIL CLP-ARG-SUB > CLP-ARG-COUNT.
+       9700-CLP-PARSE-ARGS-EXIT.
+           EXIT.
+
+       9701-CLP-PARSE-ONE-ARG.
+           DISPLAY CLP-ARG-SUB UPON ARGUMENT-NUMBER.
+           ACCEPT CLP-RAW-ARG FROM ARGUMENT-VALUE.
+           PERFORM 9702-CLP-PARSE-ONE-TEXT
+              THRU 9702-CLP-PARSE-ONE-TEXT-EXIT.
+       9701-CLP-PARSE-ONE-ARG-EXIT.
+           EXIT.
+
+       9702-CLP-PARSE-ONE-TEXT.
+           IF CLP-RAW-ARG (1:1) = "-"
+              AND CLP-ENTRY-COUNT < 20
+              ADD 1 TO CLP-ENTRY-COUNT
+              UNSTRING CLP-RAW-ARG (2:79) DELIMITED BY "="
+                  INTO CLP-PARM-NAME (CLP-ENTRY-COUNT)
+                       CLP-PARM-VALUE (CLP-ENTRY-COUNT)
+           END-IF.
+       9702-CLP-PARSE-ONE-TEXT-EXIT.
+           EXIT.
+
+       9710-CLP-LOOKUP.
+           MOVE "N" TO CLP-FOUND-SW.
+           MOVE SPACES TO CLP-LOOKUP-VALUE.
+           PERFORM 9711-CLP-LOOKUP-ONE-ENTRY
+              THRU 9711-CLP-LOOKUP-ONE-ENTRY-EXIT
+              VARYING CLP-ARG-SUB FROM 1 BY 1
+              UNTIL CLP-ARG-SUB > CLP-ENTRY-COUNT
+                 OR CLP-FOUND.
+       9710-CLP-LOOKUP-EXIT.
+           EXIT.
+
+       9711-CLP-LOOKUP-ONE-ENTRY.
+           IF CLP-PARM-NAME (CLP-ARG-SUB) = CLP-LOOKUP-NAME
+              SET CLP-FOUND TO TRUE
+              MOVE CLP-PARM-VALUE (CLP-ARG-SUB) TO CLP-LOOKUP-VALUE
+           END-IF.
+       9711-CLP-LOOKUP-ONE-ENTRY-EXIT.
+           EXIT.
