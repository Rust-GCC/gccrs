@@ -0,0 +1,20 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  comp5-overflow-paragraphs.cpy
+      *  9800-CV5-CHECK-ADD projects CV5-CURRENT-VALUE + CV5-INCREMENT
+      *  and reports, rather than silently carries, a result that
+      *  would run past the accumulator's declared digit width.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       9800-CV5-CHECK-ADD.
+           MOVE "N" TO CV5-OVERFLOW-SW.
+           COMPUTE CV5-PROJECTED-VALUE =
+                   CV5-CURRENT-VALUE + CV5-INCREMENT.
+           IF CV5-PROJECTED-VALUE > CV5-MAX-VALUE
+              OR CV5-PROJECTED-VALUE < - CV5-MAX-VALUE
+              SET CV5-OVERFLOW TO TRUE
+              DISPLAY "CV5 OVERFLOW: " CV5-FIELD-NAME
+                 " CURRENT=" CV5-CURRENT-VALUE
+                 " INCREMENT=" CV5-INCREMENT
+                 " LIMIT=" CV5-MAX-VALUE
+           END-IF.
+       9800-CV5-CHECK-ADD-EXIT.
+           EXIT.
