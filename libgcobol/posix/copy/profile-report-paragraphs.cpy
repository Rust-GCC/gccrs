@@ -0,0 +1,78 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  profile-report-paragraphs.cpy
+      *  9900/9910 bracket a profiled paragraph and accumulate its CPU
+      *  (CLOCK_PROCESS_CPUTIME_ID) and wall-clock (CLOCK_MONOTONIC)
+      *  time into PROFILE-TABLE, keyed on PROFILE-CURRENT-PARA.
+      *  9920 lists the table at GOBACK.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       9900-PROFILE-START.
+           MOVE FUNCTION POSIX-CLOCK-GETTIME(2, PROFILE-CPU-START)
+             TO PROFILE-RC.
+           MOVE FUNCTION POSIX-CLOCK-GETTIME(1, PROFILE-ELAPSED-START)
+             TO PROFILE-RC.
+       9900-PROFILE-START-EXIT.
+           EXIT.
+
+       9910-PROFILE-STOP.
+           MOVE FUNCTION POSIX-CLOCK-GETTIME(2, PROFILE-CPU-STOP)
+             TO PROFILE-RC.
+           MOVE FUNCTION POSIX-CLOCK-GETTIME(1, PROFILE-ELAPSED-STOP)
+             TO PROFILE-RC.
+           COMPUTE PROFILE-CPU-NANOS =
+                   (PROFILE-CPU-STOP-SEC  - PROFILE-CPU-START-SEC)
+                       * 1000000000
+                 + (PROFILE-CPU-STOP-NSEC - PROFILE-CPU-START-NSEC).
+           COMPUTE PROFILE-ELAPSED-NANOS =
+                   (PROFILE-ELAP-STOP-SEC  - PROFILE-ELAP-START-SEC)
+                       * 1000000000
+                 + (PROFILE-ELAP-STOP-NSEC - PROFILE-ELAP-START-NSEC).
+           MOVE "N" TO PROFILE-FOUND-SW.
+           PERFORM 9911-PROFILE-FIND-ENTRY
+              THRU 9911-PROFILE-FIND-ENTRY-EXIT
+              VARYING PROFILE-SUB FROM 1 BY 1
+              UNTIL PROFILE-SUB > PROFILE-ENTRY-COUNT
+                 OR PROFILE-FOUND.
+           IF NOT PROFILE-FOUND
+              IF PROFILE-ENTRY-COUNT = 20
+                 DISPLAY "9910-PROFILE-STOP: table full, dropping "
+                    PROFILE-CURRENT-PARA
+                 GO TO 9910-PROFILE-STOP-EXIT
+              END-IF
+              ADD 1 TO PROFILE-ENTRY-COUNT
+              MOVE PROFILE-ENTRY-COUNT TO PROFILE-SUB
+              MOVE PROFILE-CURRENT-PARA
+                TO PROFILE-PARA-NAME (PROFILE-SUB)
+              MOVE 0 TO PROFILE-CALL-COUNT (PROFILE-SUB)
+              MOVE 0 TO PROFILE-CPU-TOTAL (PROFILE-SUB)
+              MOVE 0 TO PROFILE-ELAPSED-TOTAL (PROFILE-SUB)
+           END-IF.
+           ADD 1 TO PROFILE-CALL-COUNT (PROFILE-SUB).
+           ADD PROFILE-CPU-NANOS TO PROFILE-CPU-TOTAL (PROFILE-SUB).
+           ADD PROFILE-ELAPSED-NANOS
+              TO PROFILE-ELAPSED-TOTAL (PROFILE-SUB).
+       9910-PROFILE-STOP-EXIT.
+           EXIT.
+
+       9911-PROFILE-FIND-ENTRY.
+           IF PROFILE-PARA-NAME (PROFILE-SUB) = PROFILE-CURRENT-PARA
+              SET PROFILE-FOUND TO TRUE
+           END-IF.
+       9911-PROFILE-FIND-ENTRY-EXIT.
+           EXIT.
+
+       9920-PROFILE-REPORT.
+           DISPLAY "PARAGRAPH-LEVEL CPU/ELAPSED REPORT".
+           PERFORM 9921-PROFILE-REPORT-LINE
+              THRU 9921-PROFILE-REPORT-LINE-EXIT
+              VARYING PROFILE-SUB FROM 1 BY 1
+              UNTIL PROFILE-SUB > PROFILE-ENTRY-COUNT.
+       9920-PROFILE-REPORT-EXIT.
+           EXIT.
+
+       9921-PROFILE-REPORT-LINE.
+           DISPLAY PROFILE-PARA-NAME (PROFILE-SUB)
+              " calls=" PROFILE-CALL-COUNT (PROFILE-SUB)
+              " cpu-ns=" PROFILE-CPU-TOTAL (PROFILE-SUB)
+              " elapsed-ns=" PROFILE-ELAPSED-TOTAL (PROFILE-SUB).
+       9921-PROFILE-REPORT-LINE-EXIT.
+           EXIT.
