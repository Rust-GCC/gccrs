@@ -0,0 +1,11 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  debug-switch-paragraphs.cpy
+      *  Reads DEBUG-SWITCH-ENV-NAME (debug-switch.cpy) once at entry
+      *  so DEBUG-TRACING-ON reflects the current run, not the run
+      *  that compiled the load module.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       9700-CHECK-DEBUG-SWITCH.
+           DISPLAY DEBUG-SWITCH-ENV-NAME UPON ENVIRONMENT-NAME.
+           ACCEPT  DEBUG-SWITCH-VALUE FROM ENVIRONMENT-VALUE.
+       9700-CHECK-DEBUG-SWITCH-EXIT.
+           EXIT.
