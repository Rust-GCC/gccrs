@@ -0,0 +1,46 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  profile-report.cpy
+      *  This dialect has no compiler/runtime option that emits a
+      *  per-paragraph CPU/elapsed report at GOBACK, so this member
+      *  gives every program in the job stream one shared profiling
+      *  table built on posix-clock-gettime (libgcobol/posix/udf),
+      *  keyed by paragraph name.  The calling program must declare,
+      *  in CONFIGURATION SECTION / REPOSITORY:
+      *      FUNCTION POSIX-CLOCK-GETTIME
+      *  COPY into WORKING-STORAGE, then COPY
+      *  profile-report-paragraphs.cpy into PROCEDURE DIVISION.
+      *  Around each paragraph to be profiled:
+      *      PERFORM 9900-PROFILE-START THRU 9900-PROFILE-START-EXIT
+      *      PERFORM <the paragraph>
+      *      MOVE "<the paragraph>" TO PROFILE-CURRENT-PARA
+      *      PERFORM 9910-PROFILE-STOP THRU 9910-PROFILE-STOP-EXIT
+      *  Then, once, right before GOBACK:
+      *      PERFORM 9920-PROFILE-REPORT THRU 9920-PROFILE-REPORT-EXIT
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        01 PROFILE-CURRENT-PARA  PIC X(30).
+        01 PROFILE-CPU-START.
+           05 PROFILE-CPU-START-SEC  BINARY-DOUBLE.
+           05 PROFILE-CPU-START-NSEC BINARY-DOUBLE.
+        01 PROFILE-CPU-STOP.
+           05 PROFILE-CPU-STOP-SEC   BINARY-DOUBLE.
+           05 PROFILE-CPU-STOP-NSEC  BINARY-DOUBLE.
+        01 PROFILE-ELAPSED-START.
+           05 PROFILE-ELAP-START-SEC  BINARY-DOUBLE.
+           05 PROFILE-ELAP-START-NSEC BINARY-DOUBLE.
+        01 PROFILE-ELAPSED-STOP.
+           05 PROFILE-ELAP-STOP-SEC   BINARY-DOUBLE.
+           05 PROFILE-ELAP-STOP-NSEC  BINARY-DOUBLE.
+        01 PROFILE-RC             BINARY-LONG.
+        01 PROFILE-CPU-NANOS      PIC S9(18) COMP-5.
+        01 PROFILE-ELAPSED-NANOS  PIC S9(18) COMP-5.
+        01 PROFILE-SUB            PIC 9(4) COMP-5.
+        01 PROFILE-FOUND-SW       PIC X(01) VALUE "N".
+           88 PROFILE-FOUND       VALUE "Y".
+        01 PROFILE-ENTRY-COUNT    PIC 9(4) COMP-5 VALUE 0.
+        01 PROFILE-TABLE.
+           05 PROFILE-ENTRY OCCURS 20 TIMES
+                             INDEXED BY PROFILE-IDX.
+              10 PROFILE-PARA-NAME    PIC X(30).
+              10 PROFILE-CALL-COUNT   PIC 9(9) COMP-5.
+              10 PROFILE-CPU-TOTAL    PIC S9(18) COMP-5.
+              10 PROFILE-ELAPSED-TOTAL PIC S9(18) COMP-5.
