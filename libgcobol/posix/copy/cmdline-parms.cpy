@@ -0,0 +1,30 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  cmdline-parms.cpy
+      *  ACCEPT_foo_FROM_COMMAND-LINE_1_.cob and command-line.cob pull
+      *  one positional argument at a time by ordinal.  Operator
+      *  utilities want named "-NAME=value" flags instead, so this
+      *  member gives every such utility one shared table of parsed
+      *  flags.  COPY into WORKING-STORAGE, then COPY cmdline-parms-
+      *  paragraphs.cpy into PROCEDURE DIVISION.  Once, at the top of
+      *  the program:
+      *      PERFORM 9700-CLP-PARSE-ARGS THRU 9700-CLP-PARSE-ARGS-EXIT
+      *  Then, to fetch a named flag's value:
+      *      MOVE "<flag name, no leading dash>" TO CLP-LOOKUP-NAME
+      *      PERFORM 9710-CLP-LOOKUP THRU 9710-CLP-LOOKUP-EXIT
+      *      IF CLP-FOUND
+      *         ... CLP-LOOKUP-VALUE holds the flag's value ...
+      *      END-IF
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        01 CLP-ARG-COUNT          PIC 9(2)  COMP-5 VALUE 0.
+        01 CLP-ARG-SUB            PIC 9(2)  COMP-5 VALUE 0.
+        01 CLP-RAW-ARG            PIC X(80).
+        01 CLP-ENTRY-COUNT        PIC 9(2)  COMP-5 VALUE 0.
+        01 CLP-TABLE.
+           05 CLP-ENTRY OCCURS 20 TIMES
+                         INDEXED BY CLP-IDX.
+              10 CLP-PARM-NAME    PIC X(30).
+              10 CLP-PARM-VALUE   PIC X(50).
+        01 CLP-LOOKUP-NAME        PIC X(30).
+        01 CLP-LOOKUP-VALUE       PIC X(50).
+        01 CLP-FOUND-SW           PIC X(01) VALUE "N".
+           88 CLP-FOUND           VALUE "Y".
