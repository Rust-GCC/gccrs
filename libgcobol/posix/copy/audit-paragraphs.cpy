@@ -0,0 +1,35 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  audit-paragraphs.cpy
+      *  Builds one audit line from AUD-RECORD (audit-record.cpy) and
+      *  emits it through posix-syslog, stamped with the nanosecond
+      *  clock read through posix-clock-gettime, so every program's
+      *  master-record changes land in one central, time-ordered
+      *  trail instead of a dozen separate SYSOUT spool files.
+      *  The calling program must declare, in CONFIGURATION SECTION
+      *  / REPOSITORY:
+      *      FUNCTION POSIX-CLOCK-GETTIME
+      *      FUNCTION POSIX-SYSLOG
+      *  and supply, in WORKING-STORAGE:
+      *      01 AUD-RC Binary-Long.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       9700-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION POSIX-CLOCK-GETTIME(0, AUD-TIMESTAMP)
+             TO AUD-RC
+           MOVE AUD-TS-SECONDS TO AUD-TS-SECONDS-D
+           MOVE AUD-TS-NANOS   TO AUD-TS-NANOS-D
+           MOVE SPACES TO AUD-MESSAGE
+           STRING AUD-PROGRAM-ID  DELIMITED BY SPACE
+                  ' '             DELIMITED BY SIZE
+                  AUD-ACTION      DELIMITED BY SPACE
+                  ' key='         DELIMITED BY SIZE
+                  AUD-KEY         DELIMITED BY SPACE
+                  ' ts='          DELIMITED BY SIZE
+                  AUD-TS-SECONDS-D DELIMITED BY SIZE
+                  '.'             DELIMITED BY SIZE
+                  AUD-TS-NANOS-D  DELIMITED BY SIZE
+                  X'00'           DELIMITED BY SIZE
+             INTO AUD-MESSAGE
+           END-STRING
+           MOVE FUNCTION POSIX-SYSLOG(6, AUD-MESSAGE) TO AUD-RC.
+       9700-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
