@@ -0,0 +1,19 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  ckpt-record.cpy
+      *  Standard checkpoint/restart record layout, shared by every
+      *  batch program that COPYs this member into WORKING-STORAGE.
+      *  Written to (and read back from) the restart file through
+      *  the posix-ftruncate/posix-fsync UDFs so restart-after-abend
+      *  works the same way in every program instead of each batch
+      *  step inventing its own layout.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        01 CKPT-RECORD.
+           05 CKPT-RUN-ID           PIC X(16).
+           05 CKPT-KEY              PIC X(32).
+           05 CKPT-LAST-RECORD-PTR  PIC 9(15) Usage COMP.
+           05 CKPT-TIMESTAMP.
+              10 CKPT-TS-SECONDS    Usage BINARY-DOUBLE.
+              10 CKPT-TS-NANOS      Usage BINARY-DOUBLE.
+           05 CKPT-STATUS           PIC X(01).
+              88 CKPT-STATUS-OPEN      Value 'O'.
+              88 CKPT-STATUS-COMPLETE  Value 'C'.
