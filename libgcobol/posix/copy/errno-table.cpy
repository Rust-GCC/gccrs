@@ -0,0 +1,37 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  errno-table.cpy
+      *  Maps the errno values returned by the posix-* UDFs onto a
+      *  short mnemonic, a one-line description, and the nearest
+      *  equivalent COBOL FILE STATUS code, so a job log doesn't
+      *  require an ops person to go look up a libc errno by hand.
+      *  COPY into WORKING-STORAGE, then COPY errno-paragraphs.cpy
+      *  into PROCEDURE DIVISION to do the lookup.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        01 ERRNO-TABLE-VALUES.
+           05 FILLER PIC X(44) VALUE
+              '002ENOENT      No such file or directory  35'.
+           05 FILLER PIC X(44) VALUE
+              '013EACCES      Permission denied          37'.
+           05 FILLER PIC X(44) VALUE
+              '028ENOSPC      No space left on device    34'.
+           05 FILLER PIC X(44) VALUE
+              '017EEXIST      File already exists        37'.
+           05 FILLER PIC X(44) VALUE
+              '009EBADF       Bad file descriptor        37'.
+           05 FILLER PIC X(44) VALUE
+              '004EINTR       Interrupted system call    34'.
+           05 FILLER PIC X(44) VALUE
+              '024EMFILE      Too many open files        34'.
+           05 FILLER PIC X(44) VALUE
+              '036ENAMETOOLONGFilename too long          39'.
+           05 FILLER PIC X(44) VALUE
+              '020ENOTDIR     Not a directory            37'.
+           05 FILLER PIC X(44) VALUE
+              '021EISDIR      Is a directory             37'.
+        01 ERRNO-TABLE REDEFINES ERRNO-TABLE-VALUES.
+           05 ERRNO-ENTRY OCCURS 10 TIMES
+                          INDEXED BY ERRNO-IDX.
+              10 ERRNO-NUMBER      PIC 9(03).
+              10 ERRNO-MNEMONIC    PIC X(12).
+              10 ERRNO-TEXT        PIC X(27).
+              10 ERRNO-FILE-STATUS PIC X(02).
