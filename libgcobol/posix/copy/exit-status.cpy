@@ -0,0 +1,22 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  exit-status.cpy
+      *  This dialect will not accept level-88 condition names
+      *  declared directly against the RETURN-CODE special register,
+      *  so this member gives every program in the job stream one
+      *  shared, checked catalog of exit-code meanings to test and
+      *  set instead of a bare numeric literal.  COPY into WORKING-
+      *  STORAGE, then COPY exit-status-paragraphs.cpy into
+      *  PROCEDURE DIVISION to move EXIT-STATUS-CODE to/from
+      *  RETURN-CODE at entry and GOBACK.
+      *
+      *  A calling program tests the result with, e.g.:
+      *      IF JOB-WARNING ...
+      *  after PERFORM 9800-GET-CHILD-EXIT-STATUS THRU
+      *            9800-GET-CHILD-EXIT-STATUS-EXIT.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        01 EXIT-STATUS-CODE      PIC 9(3).
+           88 JOB-OK             VALUE 0.
+           88 JOB-WARNING        VALUE 4.
+           88 JOB-NEEDS-RERUN    VALUE 8.
+           88 JOB-ABEND          VALUE 16.
+           88 JOB-OPERATOR-STOP  VALUE 99.
