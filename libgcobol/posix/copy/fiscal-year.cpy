@@ -0,0 +1,21 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  fiscal-year.cpy
+      *  Single source of truth for the current-fiscal-year compile
+      *  time constant.  COPY this member into every program that
+      *  needs to branch on the fiscal year at compile time (instead
+      *  of each program carrying its own >>DEFINE) so bumping the
+      *  year every January is a one-line change in one place.
+      *
+      *  Usage:
+      *      COPY "fiscal-year.cpy".
+      *      >>IF FISCAL-YEAR = "2026"
+      *      ... current-year logic ...
+      *      >>END-IF
+      *
+      *  Guarded with >>IF NOT DEFINED so the same compile unit can
+      *  COPY this member into more than one contained program
+      *  without tripping a duplicate-DEFINE error.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       >>IF FISCAL-YEAR IS NOT DEFINED
+       >>DEFINE FISCAL-YEAR AS "2026"
+       >>END-IF
