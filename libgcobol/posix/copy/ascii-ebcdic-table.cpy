@@ -0,0 +1,75 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  ascii-ebcdic-table.cpy
+      *  Canonical ASCII<->IBM037 (mainframe interchange) EBCDIC
+      *  translate tables, byte-for-byte, so an intake program that
+      *  needs to convert a whole EBCDIC record to ASCII (or back)
+      *  COPYs this one member instead of hand-maintaining its own
+      *  256-entry table.  COPY ascii-ebcdic-paragraphs.cpy into
+      *  PROCEDURE DIVISION to do the conversion.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        01 XLT-ASCII-IDENTITY.
+           05 FILLER PIC X(16) VALUE
+              X"000102030405060708090A0B0C0D0E0F".
+           05 FILLER PIC X(16) VALUE
+              X"101112131415161718191A1B1C1D1E1F".
+           05 FILLER PIC X(16) VALUE
+              X"202122232425262728292A2B2C2D2E2F".
+           05 FILLER PIC X(16) VALUE
+              X"303132333435363738393A3B3C3D3E3F".
+           05 FILLER PIC X(16) VALUE
+              X"404142434445464748494A4B4C4D4E4F".
+           05 FILLER PIC X(16) VALUE
+              X"505152535455565758595A5B5C5D5E5F".
+           05 FILLER PIC X(16) VALUE
+              X"606162636465666768696A6B6C6D6E6F".
+           05 FILLER PIC X(16) VALUE
+              X"707172737475767778797A7B7C7D7E7F".
+           05 FILLER PIC X(16) VALUE
+              X"808182838485868788898A8B8C8D8E8F".
+           05 FILLER PIC X(16) VALUE
+              X"909192939495969798999A9B9C9D9E9F".
+           05 FILLER PIC X(16) VALUE
+              X"A0A1A2A3A4A5A6A7A8A9AAABACADAEAF".
+           05 FILLER PIC X(16) VALUE
+              X"B0B1B2B3B4B5B6B7B8B9BABBBCBDBEBF".
+           05 FILLER PIC X(16) VALUE
+              X"C0C1C2C3C4C5C6C7C8C9CACBCCCDCECF".
+           05 FILLER PIC X(16) VALUE
+              X"D0D1D2D3D4D5D6D7D8D9DADBDCDDDEDF".
+           05 FILLER PIC X(16) VALUE
+              X"E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEF".
+           05 FILLER PIC X(16) VALUE
+              X"F0F1F2F3F4F5F6F7F8F9FAFBFCFDFEFF".
+        01 XLT-EBCDIC-EQUIVALENT.
+           05 FILLER PIC X(16) VALUE
+              X"00010203372D2E2F1605250B0C0D0E0F".
+           05 FILLER PIC X(16) VALUE
+              X"101112133C3D322618193F271C1D1E1F".
+           05 FILLER PIC X(16) VALUE
+              X"405A7F7B5B6C507D4D5D5C4E6B604B61".
+           05 FILLER PIC X(16) VALUE
+              X"F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F".
+           05 FILLER PIC X(16) VALUE
+              X"7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6".
+           05 FILLER PIC X(16) VALUE
+              X"D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D".
+           05 FILLER PIC X(16) VALUE
+              X"79818283848586878889919293949596".
+           05 FILLER PIC X(16) VALUE
+              X"979899A2A3A4A5A6A7A8A9C04FD0A107".
+           05 FILLER PIC X(16) VALUE
+              X"202122232415061728292A2B2C090A1B".
+           05 FILLER PIC X(16) VALUE
+              X"30311A333435360838393A3B04143EFF".
+           05 FILLER PIC X(16) VALUE
+              X"41AA4AB19FB26AB5BDB49A8A5FCAAFBC".
+           05 FILLER PIC X(16) VALUE
+              X"908FEAFABEA0B6B39DDA9B8BB7B8B9AB".
+           05 FILLER PIC X(16) VALUE
+              X"6465626663679E687471727378757677".
+           05 FILLER PIC X(16) VALUE
+              X"AC69EDEEEBEFECBF80FDFEFBFCADAE59".
+           05 FILLER PIC X(16) VALUE
+              X"4445424643479C485451525358555657".
+           05 FILLER PIC X(16) VALUE
+              X"8C49CDCECBCFCCE170DDDEDBDC8D8EDF".
