@@ -0,0 +1,20 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  ascii-ebcdic-paragraphs.cpy
+      *  Converts XLT-FIELD (any PIC X item the caller has moved the
+      *  record into) between ASCII and EBCDIC in place, using the
+      *  tables in ascii-ebcdic-table.cpy, so an intake program does
+      *  not need its own translate table or INSPECT CONVERTING.
+      *  The calling program must supply, in WORKING-STORAGE:
+      *      01 XLT-FIELD  PIC X(n) (whatever length is converted).
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       9500-EBCDIC-TO-ASCII.
+           INSPECT XLT-FIELD CONVERTING
+                XLT-EBCDIC-EQUIVALENT TO XLT-ASCII-IDENTITY.
+       9500-EBCDIC-TO-ASCII-EXIT.
+           EXIT.
+
+       9510-ASCII-TO-EBCDIC.
+           INSPECT XLT-FIELD CONVERTING
+                XLT-ASCII-IDENTITY TO XLT-EBCDIC-EQUIVALENT.
+       9510-ASCII-TO-EBCDIC-EXIT.
+           EXIT.
