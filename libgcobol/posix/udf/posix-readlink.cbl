@@ -0,0 +1,32 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  ssize_t readlink(const char *path, char *buf, size_t sz);
+        Identification Division.
+        Function-ID. posix-readlink.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-pathname-nt PIC X(257).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X(256).
+          01 Lk-buffer PIC X(4096).
+          01 Lk-bufsize Binary-Long.
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Reference Lk-buffer,
+             By Value Lk-bufsize,
+             Returning Return-Value.
+          Display 'posix-readlink path: ' Lk-pathname.
+          Move Spaces to Lk-pathname-nt.
+          String Lk-pathname Delimited By Space
+                 X'00'       Delimited By Size
+              Into Lk-pathname-nt.
+          Call "readlink" using
+             By Reference Lk-pathname-nt,
+             By Reference Lk-buffer,
+             By Value Lk-bufsize,
+             Returning Return-Value.
+          Goback.
+        End Function posix-readlink.
