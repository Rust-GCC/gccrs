@@ -0,0 +1,26 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int semget(key_t key, int nsems, int semflg);
+        Identification Division.
+        Function-ID. posix-semget.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-key Binary-Long.
+          01 Lk-nsems Binary-Long.
+          01 Lk-semflg Binary-Long.
+        Procedure Division using
+             By Value Lk-key,
+             By Value Lk-nsems,
+             By Value Lk-semflg,
+             Returning Return-Value.
+          Display 'posix-semget key: ' Lk-key.
+          Call "semget" using
+             By Value Lk-key,
+             By Value Lk-nsems,
+             By Value Lk-semflg,
+             Returning Return-Value.
+          Goback.
+        End Function posix-semget.
