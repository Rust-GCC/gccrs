@@ -0,0 +1,26 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int poll(struct pollfd *fds, nfds_t nfds, int timeout);
+        Identification Division.
+        Function-ID. posix-poll.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd-array PIC X(8192).
+          01 Lk-nfds Binary-Long.
+          01 Lk-timeout Binary-Long.
+        Procedure Division using
+             By Reference Lk-fd-array,
+             By Value Lk-nfds,
+             By Value Lk-timeout,
+             Returning Return-Value.
+          Display 'posix-poll nfds: ' Lk-nfds.
+          Call "poll" using
+             By Reference Lk-fd-array,
+             By Value Lk-nfds,
+             By Value Lk-timeout,
+             Returning Return-Value.
+          Goback.
+        End Function posix-poll.
