@@ -0,0 +1,39 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  struct dirent *readdir(DIR *dirp);
+        Identification Division.
+        Function-ID. posix-readdir.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Usage POINTER.
+          01 Lk-dirp Usage POINTER.
+          01 Lk-entry PIC X(280).
+      *    overlay of struct dirent, addressed onto the pointer
+      *    readdir(3) returns, so d-name can be copied from its
+      *    real offset instead of the structure's base address
+          01 Dirent-Overlay.
+             05 Dirent-Ino      PIC X(8).
+             05 Dirent-Off      PIC X(8).
+             05 Dirent-Reclen   PIC X(2).
+             05 Dirent-Type     PIC X(1).
+             05 Dirent-Name     PIC X(256).
+        Procedure Division using
+             By Value Lk-dirp,
+             By Reference Lk-entry,
+             Returning Return-Value.
+          Display 'posix-readdir called'.
+          Call "readdir" using
+             By Value Lk-dirp,
+             Returning Return-Value.
+          If Return-Value not equal to NULL
+             Set Address Of Dirent-Overlay To Return-Value
+             Call "strcpy" using
+                By Reference Lk-entry,
+                By Reference Dirent-Name
+             End-Call
+             Inspect Lk-entry Replacing All X'00' By Space
+          End-If.
+          Goback.
+        End Function posix-readdir.
