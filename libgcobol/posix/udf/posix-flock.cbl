@@ -0,0 +1,23 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int flock(int fd, int operation);
+        Identification Division.
+        Function-ID. posix-flock.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd PIC 9(8) Usage COMP.
+          01 Lk-operation Binary-Long.
+        Procedure Division using
+             By Value Lk-fd,
+             By Value Lk-operation,
+             Returning Return-Value.
+          Display 'posix-flock fd: ' Lk-fd ', Lk-op: ' Lk-operation.
+          Call "flock" using
+             By Value Lk-fd,
+             By Value Lk-operation,
+             Returning Return-Value.
+          Goback.
+        End Function posix-flock.
