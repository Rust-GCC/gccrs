@@ -0,0 +1,27 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  sighandler_t signal(int signum, sighandler_t handler);
+      *  Lk-handler is the address of a called subprogram, or the
+      *  SIG-IGN/SIG-DFL constants, to be installed as the handler
+      *  for Lk-signum.  Used so a batch step can trap SIGTERM and
+      *  run its own checkpoint-and-exit paragraph.
+        Identification Division.
+        Function-ID. posix-signal.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Usage POINTER.
+          01 Lk-signum Binary-Long.
+          01 Lk-handler Usage POINTER.
+        Procedure Division using
+             By Value Lk-signum,
+             By Value Lk-handler,
+             Returning Return-Value.
+          Display 'posix-signal signum: ' Lk-signum.
+          Call "signal" using
+             By Value Lk-signum,
+             By Value Lk-handler,
+             Returning Return-Value.
+          Goback.
+        End Function posix-signal.
