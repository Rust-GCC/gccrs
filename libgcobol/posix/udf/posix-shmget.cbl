@@ -0,0 +1,26 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int shmget(key_t key, size_t size, int shmflg);
+        Identification Division.
+        Function-ID. posix-shmget.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-key Binary-Long.
+          01 Lk-size Binary-Long.
+          01 Lk-shmflg Binary-Long.
+        Procedure Division using
+             By Value Lk-key,
+             By Value Lk-size,
+             By Value Lk-shmflg,
+             Returning Return-Value.
+          Display 'posix-shmget key: ' Lk-key.
+          Call "shmget" using
+             By Value Lk-key,
+             By Value Lk-size,
+             By Value Lk-shmflg,
+             Returning Return-Value.
+          Goback.
+        End Function posix-shmget.
