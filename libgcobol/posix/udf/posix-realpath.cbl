@@ -0,0 +1,29 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  char *realpath(const char *path, char *resolved);
+        Identification Division.
+        Function-ID. posix-realpath.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-pathname-nt PIC X(257).
+        Linkage Section.
+          77 Return-Value Usage POINTER.
+          01 Lk-pathname PIC X(256).
+          01 Lk-resolved PIC X(4096).
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Reference Lk-resolved,
+             Returning Return-Value.
+          Display 'posix-realpath path: ' Lk-pathname.
+          Move Spaces to Lk-pathname-nt.
+          String Lk-pathname Delimited By Space
+                 X'00'       Delimited By Size
+              Into Lk-pathname-nt.
+          Call "realpath" using
+             By Reference Lk-pathname-nt,
+             By Reference Lk-resolved,
+             Returning Return-Value.
+          Goback.
+        End Function posix-realpath.
