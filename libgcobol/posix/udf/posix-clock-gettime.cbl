@@ -0,0 +1,25 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int clock_gettime(clockid_t clk, struct timespec *tp);
+        Identification Division.
+        Function-ID. posix-clock-gettime.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-clockid Binary-Long.
+          01 Lk-timespec.
+             05 Lk-tv-sec Binary-Double.
+             05 Lk-tv-nsec Binary-Double.
+        Procedure Division using
+             By Value Lk-clockid,
+             By Reference Lk-timespec,
+             Returning Return-Value.
+          Display 'posix-clock-gettime clk: ' Lk-clockid.
+          Call "clock_gettime" using
+             By Value Lk-clockid,
+             By Reference Lk-timespec,
+             Returning Return-Value.
+          Goback.
+        End Function posix-clock-gettime.
