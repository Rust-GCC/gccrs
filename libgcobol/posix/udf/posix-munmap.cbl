@@ -0,0 +1,23 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int munmap(void *addr, size_t len);
+        Identification Division.
+        Function-ID. posix-munmap.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-addr Usage POINTER.
+          01 Lk-length Binary-Long.
+        Procedure Division using
+             By Value Lk-addr,
+             By Value Lk-length,
+             Returning Return-Value.
+          Display 'posix-munmap len: ' Lk-length.
+          Call "munmap" using
+             By Value Lk-addr,
+             By Value Lk-length,
+             Returning Return-Value.
+          Goback.
+        End Function posix-munmap.
