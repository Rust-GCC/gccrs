@@ -0,0 +1,38 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int setenv(const char *name, const char *value,
+      *             int overwrite);
+        Identification Division.
+        Function-ID. posix-setenv.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-name-nt PIC X(65).
+          01 Lk-value-nt PIC X(257).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-name PIC X(64).
+          01 Lk-value PIC X(256).
+          01 Lk-overwrite Binary-Long.
+        Procedure Division using
+             By Reference Lk-name,
+             By Reference Lk-value,
+             By Value Lk-overwrite,
+             Returning Return-Value.
+          Display 'posix-setenv name: ' Lk-name.
+          Move Spaces to Lk-name-nt.
+          String Lk-name Delimited By Space
+                 X'00'   Delimited By Size
+              Into Lk-name-nt.
+          Move Spaces to Lk-value-nt.
+          String Lk-value Delimited By Space
+                 X'00'    Delimited By Size
+              Into Lk-value-nt.
+          Call "setenv" using
+             By Reference Lk-name-nt,
+             By Reference Lk-value-nt,
+             By Value Lk-overwrite,
+             Returning Return-Value.
+          Goback.
+        End Function posix-setenv.
