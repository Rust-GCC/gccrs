@@ -0,0 +1,26 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int accept(int fd, struct sockaddr *addr, socklen_t *len);
+        Identification Division.
+        Function-ID. posix-accept.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd PIC 9(8) Usage COMP.
+          01 Lk-sockaddr PIC X(16).
+          01 Lk-addrlen Binary-Long.
+        Procedure Division using
+             By Value Lk-fd,
+             By Reference Lk-sockaddr,
+             By Reference Lk-addrlen,
+             Returning Return-Value.
+          Display 'posix-accept fd: ' Lk-fd.
+          Call "accept" using
+             By Value Lk-fd,
+             By Reference Lk-sockaddr,
+             By Reference Lk-addrlen,
+             Returning Return-Value.
+          Goback.
+        End Function posix-accept.
