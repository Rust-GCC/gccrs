@@ -0,0 +1,87 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      *
+      *  A single load module exposing the fd-based syscall wrappers
+      *  as separate ENTRY points instead of separate compiled
+      *  Function-ID modules, the way ENTRY_statement.cob demonstrates
+      *  "foo"/"bar" sharing one program.  Each entry point below is
+      *  reached only via its own CALL "posix-fd-..." name and ends in
+      *  GOBACK, so falling from one entry point's code into the next
+      *  can never happen.  These entry points are CALLed directly
+      *  (they are not Function-ID modules, since ENTRY is not valid
+      *  inside a user FUNCTION in this dialect) and are additive: the
+      *  existing single-purpose posix-close/posix-fsync/posix-flock/
+      *  posix-lseek/posix-ftruncate Function-ID modules are unchanged
+      *  and still the right choice where FUNCTION-style invocation is
+      *  wanted.  Do not link this module and posix-ftruncate.cbl into
+      *  the same program under the same call name; the two are
+      *  independent alternatives, not layered.  Parameters are passed
+      *  By Reference, matching ENTRY_statement.cob, rather than By
+      *  Value like the single-purpose UDFs above.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int close(int fd);
+      *  int fsync(int fd);
+      *  int flock(int fd, int operation);
+      *  off_t lseek(int fd, off_t offset, int whence);
+      *  int ftruncate(int fd, off_t length);
+        Identification Division.
+        Program-ID.              posix-fd-close.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd PIC 9(8) Usage COMP.
+          01 Lk-operation Binary-Long.
+          01 Lk-offset Binary-Long.
+          01 Lk-whence Binary-Long.
+        Procedure Division using
+             Lk-fd,
+             Returning Return-Value.
+          Display 'posix-fd-close fd: ' Lk-fd.
+          Call "close" using
+             By Value Lk-fd,
+             Returning Return-Value.
+          Goback.
+
+        Entry "posix-fd-fsync" using
+             Lk-fd.
+          Display 'posix-fd-fsync fd: ' Lk-fd.
+          Call "fsync" using
+             By Value Lk-fd,
+             Returning Return-Value.
+          Goback.
+
+        Entry "posix-fd-flock" using
+             Lk-fd,
+             Lk-operation.
+          Display 'posix-fd-flock fd: ' Lk-fd ', Lk-op: ' Lk-operation.
+          Call "flock" using
+             By Value Lk-fd,
+             By Value Lk-operation,
+             Returning Return-Value.
+          Goback.
+
+        Entry "posix-fd-lseek" using
+             Lk-fd,
+             Lk-offset,
+             Lk-whence.
+          Display 'posix-fd-lseek fd: ' Lk-fd ', whence: ' Lk-whence.
+          Call "lseek" using
+             By Value Lk-fd,
+             By Value Lk-offset,
+             By Value Lk-whence,
+             Returning Return-Value.
+          Goback.
+
+        Entry "posix-fd-ftruncate" using
+             Lk-fd,
+             Lk-offset.
+          Display 'posix-fd-ftruncate fd: ' Lk-fd ', Lk-offset: '
+             Lk-offset.
+          Call "ftruncate" using
+             By Value Lk-fd,
+             By Value Lk-offset,
+             Returning Return-Value.
+          Goback.
+
+        End Program              posix-fd-close.
