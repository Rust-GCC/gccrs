@@ -0,0 +1,23 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int listen(int fd, int backlog);
+        Identification Division.
+        Function-ID. posix-listen.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd PIC 9(8) Usage COMP.
+          01 Lk-backlog Binary-Long.
+        Procedure Division using
+             By Value Lk-fd,
+             By Value Lk-backlog,
+             Returning Return-Value.
+          Display 'posix-listen fd: ' Lk-fd.
+          Call "listen" using
+             By Value Lk-fd,
+             By Value Lk-backlog,
+             Returning Return-Value.
+          Goback.
+        End Function posix-listen.
