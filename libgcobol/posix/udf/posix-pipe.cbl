@@ -0,0 +1,22 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int pipe(int pipefd[2]);
+        Identification Division.
+        Function-ID. posix-pipe.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pipefd.
+             05 Lk-pipefd-read Binary-Long.
+             05 Lk-pipefd-write Binary-Long.
+        Procedure Division using
+             By Reference Lk-pipefd,
+             Returning Return-Value.
+          Display 'posix-pipe called'.
+          Call "pipe" using
+             By Reference Lk-pipefd,
+             Returning Return-Value.
+          Goback.
+        End Function posix-pipe.
