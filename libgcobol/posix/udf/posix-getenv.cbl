@@ -0,0 +1,34 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  char *getenv(const char *name);
+        Identification Division.
+        Function-ID. posix-getenv.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-value-ptr Usage POINTER.
+          01 Lk-name-nt PIC X(65).
+        Linkage Section.
+          77 Return-Value PIC X(256).
+          01 Lk-name PIC X(64).
+        Procedure Division using
+             By Reference Lk-name,
+             Returning Return-Value.
+          Display 'posix-getenv name: ' Lk-name.
+          Move Spaces to Return-Value.
+          Move Spaces to Lk-name-nt.
+          String Lk-name Delimited By Space
+                 X'00'   Delimited By Size
+              Into Lk-name-nt.
+          Call "getenv" using
+             By Reference Lk-name-nt,
+             Returning Lk-value-ptr.
+          If Lk-value-ptr not equal to NULL
+             Call "strcpy" using
+                By Reference Return-Value,
+                By Value Lk-value-ptr
+             End-Call
+          End-If.
+          Goback.
+        End Function posix-getenv.
