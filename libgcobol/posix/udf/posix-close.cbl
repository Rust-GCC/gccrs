@@ -0,0 +1,20 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int close(int fd);
+        Identification Division.
+        Function-ID. posix-close.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd PIC 9(8) Usage COMP.
+        Procedure Division using
+             By Value Lk-fd,
+             Returning Return-Value.
+          Display 'posix-close fd: ' Lk-fd.
+          Call "close" using
+             By Value Lk-fd,
+             Returning Return-Value.
+          Goback.
+        End Function posix-close.
