@@ -0,0 +1,26 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  void syslog(int priority, const char *format, ...);
+      *  Called with a fixed "%s" format so a caller's already-
+      *  formatted message text is logged verbatim.
+        Identification Division.
+        Function-ID. posix-syslog.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-priority Binary-Long.
+          01 Lk-message PIC X(512).
+        Procedure Division using
+             By Value Lk-priority,
+             By Reference Lk-message,
+             Returning Return-Value.
+          Display 'posix-syslog priority: ' Lk-priority.
+          Call "syslog" using
+             By Value Lk-priority,
+             By Content Z"%s",
+             By Reference Lk-message,
+             Returning Return-Value.
+          Goback.
+        End Function posix-syslog.
