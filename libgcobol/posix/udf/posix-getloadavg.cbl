@@ -0,0 +1,25 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int getloadavg(double loadavg[], int nelem);
+        Identification Division.
+        Function-ID. posix-getloadavg.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-loadavg.
+             05 Lk-loadavg-entry Usage Float-Long
+                Occurs 3 Times.
+          01 Lk-nelem Binary-Long.
+        Procedure Division using
+             By Reference Lk-loadavg,
+             By Value Lk-nelem,
+             Returning Return-Value.
+          Display 'posix-getloadavg nelem: ' Lk-nelem.
+          Call "getloadavg" using
+             By Reference Lk-loadavg,
+             By Value Lk-nelem,
+             Returning Return-Value.
+          Goback.
+        End Function posix-getloadavg.
