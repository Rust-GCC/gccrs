@@ -0,0 +1,26 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  void *shmat(int shmid, const void *shmaddr, int flg);
+        Identification Division.
+        Function-ID. posix-shmat.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Usage POINTER.
+          01 Lk-shmid Binary-Long.
+          01 Lk-shmaddr Usage POINTER.
+          01 Lk-shmflg Binary-Long.
+        Procedure Division using
+             By Value Lk-shmid,
+             By Value Lk-shmaddr,
+             By Value Lk-shmflg,
+             Returning Return-Value.
+          Display 'posix-shmat shmid: ' Lk-shmid.
+          Call "shmat" using
+             By Value Lk-shmid,
+             By Value Lk-shmaddr,
+             By Value Lk-shmflg,
+             Returning Return-Value.
+          Goback.
+        End Function posix-shmat.
