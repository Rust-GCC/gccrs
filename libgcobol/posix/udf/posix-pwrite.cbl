@@ -0,0 +1,29 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  ssize_t pwrite(int fd, const void *buf, size_t n, off_t off);
+        Identification Division.
+        Function-ID. posix-pwrite.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd PIC 9(8) Usage COMP.
+          01 Lk-buffer PIC X(32767).
+          01 Lk-length Binary-Long.
+          01 Lk-offset Binary-Long.
+        Procedure Division using
+             By Value Lk-fd,
+             By Reference Lk-buffer,
+             By Value Lk-length,
+             By Value Lk-offset,
+             Returning Return-Value.
+          Display 'posix-pwrite fd: ' Lk-fd ', len: ' Lk-length.
+          Call "pwrite" using
+             By Value Lk-fd,
+             By Reference Lk-buffer,
+             By Value Lk-length,
+             By Value Lk-offset,
+             Returning Return-Value.
+          Goback.
+        End Function posix-pwrite.
