@@ -0,0 +1,26 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int bind(int fd, const struct sockaddr *addr, len);
+        Identification Division.
+        Function-ID. posix-bind.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd PIC 9(8) Usage COMP.
+          01 Lk-sockaddr PIC X(16).
+          01 Lk-addrlen Binary-Long.
+        Procedure Division using
+             By Value Lk-fd,
+             By Reference Lk-sockaddr,
+             By Value Lk-addrlen,
+             Returning Return-Value.
+          Display 'posix-bind fd: ' Lk-fd.
+          Call "bind" using
+             By Value Lk-fd,
+             By Reference Lk-sockaddr,
+             By Value Lk-addrlen,
+             Returning Return-Value.
+          Goback.
+        End Function posix-bind.
