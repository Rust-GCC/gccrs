@@ -0,0 +1,29 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int stat(const char *pathname, struct stat *statbuf);
+        Identification Division.
+        Function-ID. posix-stat.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-pathname-nt PIC X(257).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X(256).
+          01 Lk-statbuf PIC X(144).
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Reference Lk-statbuf,
+             Returning Return-Value.
+          Display 'posix-stat path: ' Lk-pathname.
+          Move Spaces to Lk-pathname-nt.
+          String Lk-pathname Delimited By Space
+                 X'00'       Delimited By Size
+              Into Lk-pathname-nt.
+          Call "stat" using
+             By Reference Lk-pathname-nt,
+             By Reference Lk-statbuf,
+             Returning Return-Value.
+          Goback.
+        End Function posix-stat.
