@@ -0,0 +1,23 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int kill(pid_t pid, int sig);
+        Identification Division.
+        Function-ID. posix-kill.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pid Binary-Long.
+          01 Lk-signum Binary-Long.
+        Procedure Division using
+             By Value Lk-pid,
+             By Value Lk-signum,
+             Returning Return-Value.
+          Display 'posix-kill pid: ' Lk-pid ', sig: ' Lk-signum.
+          Call "kill" using
+             By Value Lk-pid,
+             By Value Lk-signum,
+             Returning Return-Value.
+          Goback.
+        End Function posix-kill.
