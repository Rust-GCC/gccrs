@@ -0,0 +1,29 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int open(const char *pathname, int flags);
+        Identification Division.
+        Function-ID. posix-open.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-pathname-nt PIC X(257).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X(256).
+          01 Lk-flags Binary-Long.
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Value Lk-flags,
+             Returning Return-Value.
+          Display 'posix-open path: ' Lk-pathname.
+          Move Spaces to Lk-pathname-nt.
+          String Lk-pathname Delimited By Space
+                 X'00'       Delimited By Size
+              Into Lk-pathname-nt.
+          Call "open" using
+             By Reference Lk-pathname-nt,
+             By Value Lk-flags,
+             Returning Return-Value.
+          Goback.
+        End Function posix-open.
