@@ -0,0 +1,20 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  long sysconf(int name);
+        Identification Division.
+        Function-ID. posix-sysconf.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Double.
+          01 Lk-name Binary-Long.
+        Procedure Division using
+             By Value Lk-name,
+             Returning Return-Value.
+          Display 'posix-sysconf name: ' Lk-name.
+          Call "sysconf" using
+             By Value Lk-name,
+             Returning Return-Value.
+          Goback.
+        End Function posix-sysconf.
