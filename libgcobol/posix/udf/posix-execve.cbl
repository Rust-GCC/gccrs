@@ -0,0 +1,33 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int execve(const char *path, char *const argv[],
+      *             char *const envp[]);
+        Identification Division.
+        Function-ID. posix-execve.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-pathname-nt PIC X(257).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X(256).
+          01 Lk-argv Usage POINTER.
+          01 Lk-envp Usage POINTER.
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Value Lk-argv,
+             By Value Lk-envp,
+             Returning Return-Value.
+          Display 'posix-execve path: ' Lk-pathname.
+          Move Spaces to Lk-pathname-nt.
+          String Lk-pathname Delimited By Space
+                 X'00'       Delimited By Size
+              Into Lk-pathname-nt.
+          Call "execve" using
+             By Reference Lk-pathname-nt,
+             By Value Lk-argv,
+             By Value Lk-envp,
+             Returning Return-Value.
+          Goback.
+        End Function posix-execve.
