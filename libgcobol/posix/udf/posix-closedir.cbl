@@ -0,0 +1,20 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int closedir(DIR *dirp);
+        Identification Division.
+        Function-ID. posix-closedir.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-dirp Usage POINTER.
+        Procedure Division using
+             By Value Lk-dirp,
+             Returning Return-Value.
+          Display 'posix-closedir called'.
+          Call "closedir" using
+             By Value Lk-dirp,
+             Returning Return-Value.
+          Goback.
+        End Function posix-closedir.
