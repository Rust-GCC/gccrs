@@ -0,0 +1,26 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  DIR *opendir(const char *name);
+        Identification Division.
+        Function-ID. posix-opendir.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-pathname-nt PIC X(257).
+        Linkage Section.
+          77 Return-Value Usage POINTER.
+          01 Lk-pathname PIC X(256).
+        Procedure Division using
+             By Reference Lk-pathname,
+             Returning Return-Value.
+          Display 'posix-opendir path: ' Lk-pathname.
+          Move Spaces to Lk-pathname-nt.
+          String Lk-pathname Delimited By Space
+                 X'00'       Delimited By Size
+              Into Lk-pathname-nt.
+          Call "opendir" using
+             By Reference Lk-pathname-nt,
+             Returning Return-Value.
+          Goback.
+        End Function posix-opendir.
