@@ -0,0 +1,29 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int mkdir(const char *pathname, mode_t mode);
+        Identification Division.
+        Function-ID. posix-mkdir.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-pathname-nt PIC X(257).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X(256).
+          01 Lk-mode Binary-Long.
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Value Lk-mode,
+             Returning Return-Value.
+          Display 'posix-mkdir path: ' Lk-pathname.
+          Move Spaces to Lk-pathname-nt.
+          String Lk-pathname Delimited By Space
+                 X'00'       Delimited By Size
+              Into Lk-pathname-nt.
+          Call "mkdir" using
+             By Reference Lk-pathname-nt,
+             By Value Lk-mode,
+             Returning Return-Value.
+          Goback.
+        End Function posix-mkdir.
