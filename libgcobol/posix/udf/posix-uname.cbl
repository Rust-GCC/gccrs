@@ -0,0 +1,30 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int uname(struct utsname *buf);
+      *  struct utsname is six 65-byte NUL-terminated fields
+      *  (sysname, nodename, release, version, machine, domainname).
+      *  Lets a job-header paragraph report which host and kernel
+      *  actually ran a job without a new special register.
+        Identification Division.
+        Function-ID. posix-uname.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-utsname.
+             05 Lk-uts-sysname    PIC X(65).
+             05 Lk-uts-nodename   PIC X(65).
+             05 Lk-uts-release    PIC X(65).
+             05 Lk-uts-version    PIC X(65).
+             05 Lk-uts-machine    PIC X(65).
+             05 Lk-uts-domainname PIC X(65).
+        Procedure Division using
+             By Reference Lk-utsname,
+             Returning Return-Value.
+          Display 'posix-uname'.
+          Call "uname" using
+             By Reference Lk-utsname,
+             Returning Return-Value.
+          Goback.
+        End Function posix-uname.
