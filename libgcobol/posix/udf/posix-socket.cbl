@@ -0,0 +1,26 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int socket(int domain, int type, int protocol);
+        Identification Division.
+        Function-ID. posix-socket.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-domain Binary-Long.
+          01 Lk-type Binary-Long.
+          01 Lk-protocol Binary-Long.
+        Procedure Division using
+             By Value Lk-domain,
+             By Value Lk-type,
+             By Value Lk-protocol,
+             Returning Return-Value.
+          Display 'posix-socket domain: ' Lk-domain.
+          Call "socket" using
+             By Value Lk-domain,
+             By Value Lk-type,
+             By Value Lk-protocol,
+             Returning Return-Value.
+          Goback.
+        End Function posix-socket.
