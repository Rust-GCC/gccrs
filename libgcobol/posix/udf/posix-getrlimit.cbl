@@ -0,0 +1,23 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int getrlimit(int resource, struct rlimit *rlim);
+        Identification Division.
+        Function-ID. posix-getrlimit.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-resource Binary-Long.
+          01 Lk-rlimit PIC X(16).
+        Procedure Division using
+             By Value Lk-resource,
+             By Reference Lk-rlimit,
+             Returning Return-Value.
+          Display 'posix-getrlimit resource: ' Lk-resource.
+          Call "getrlimit" using
+             By Value Lk-resource,
+             By Reference Lk-rlimit,
+             Returning Return-Value.
+          Goback.
+        End Function posix-getrlimit.
