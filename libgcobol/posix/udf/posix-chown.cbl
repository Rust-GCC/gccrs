@@ -0,0 +1,32 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int chown(const char *pathname, uid_t owner, gid_t group);
+        Identification Division.
+        Function-ID. posix-chown.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-pathname-nt PIC X(257).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X(256).
+          01 Lk-owner Binary-Long.
+          01 Lk-group Binary-Long.
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Value Lk-owner,
+             By Value Lk-group,
+             Returning Return-Value.
+          Display 'posix-chown path: ' Lk-pathname.
+          Move Spaces to Lk-pathname-nt.
+          String Lk-pathname Delimited By Space
+                 X'00'       Delimited By Size
+              Into Lk-pathname-nt.
+          Call "chown" using
+             By Reference Lk-pathname-nt,
+             By Value Lk-owner,
+             By Value Lk-group,
+             Returning Return-Value.
+          Goback.
+        End Function posix-chown.
