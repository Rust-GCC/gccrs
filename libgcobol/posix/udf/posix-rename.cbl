@@ -0,0 +1,34 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int rename(const char *oldpath, const char *newpath);
+        Identification Division.
+        Function-ID. posix-rename.
+        Data Division.
+        Working-Storage Section.
+          01 Lk-oldpath-nt PIC X(257).
+          01 Lk-newpath-nt PIC X(257).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-oldpath PIC X(256).
+          01 Lk-newpath PIC X(256).
+        Procedure Division using
+             By Reference Lk-oldpath,
+             By Reference Lk-newpath,
+             Returning Return-Value.
+          Display 'posix-rename old: ' Lk-oldpath.
+          Move Spaces to Lk-oldpath-nt.
+          String Lk-oldpath Delimited By Space
+                 X'00'      Delimited By Size
+              Into Lk-oldpath-nt.
+          Move Spaces to Lk-newpath-nt.
+          String Lk-newpath Delimited By Space
+                 X'00'      Delimited By Size
+              Into Lk-newpath-nt.
+          Call "rename" using
+             By Reference Lk-oldpath-nt,
+             By Reference Lk-newpath-nt,
+             Returning Return-Value.
+          Goback.
+        End Function posix-rename.
