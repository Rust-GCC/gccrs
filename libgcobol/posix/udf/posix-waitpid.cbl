@@ -0,0 +1,26 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by smckinney of COBOLworx Feb 2026.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  pid_t waitpid(pid_t pid, int *status, int options);
+        Identification Division.
+        Function-ID. posix-waitpid.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pid Binary-Long.
+          01 Lk-status Binary-Long.
+          01 Lk-options Binary-Long.
+        Procedure Division using
+             By Value Lk-pid,
+             By Reference Lk-status,
+             By Value Lk-options,
+             Returning Return-Value.
+          Display 'posix-waitpid pid: ' Lk-pid.
+          Call "waitpid" using
+             By Value Lk-pid,
+             By Reference Lk-status,
+             By Value Lk-options,
+             Returning Return-Value.
+          Goback.
+        End Function posix-waitpid.
