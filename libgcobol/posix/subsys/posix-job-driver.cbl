@@ -0,0 +1,150 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  posix-job-driver.cbl
+      *
+      *  Reads a job stream definition, one step per record, and runs
+      *  each step in turn via posix-fork/posix-execve/posix-waitpid,
+      *  retrying a failing step up to its configured retry count and
+      *  halting the stream when a step is still failing after that,
+      *  so the chaining logic that used to live in an external shell
+      *  script now lives, and is visible, in COBOL.  A SIGTERM sent
+      *  by operations is trapped through posix-signal and turned
+      *  into a clean stop after the in-flight step finishes, rather
+      *  than a kill -9 against the whole stream.
+      *
+      *  Modification history:
+      *  2026-02-xx smckinney  Original version.
+      *  2026-08-09 smckinney  Widened JSR-PROGRAM-PATH to match
+      *                        posix-execve's Lk-pathname so the
+      *                        BY REFERENCE call doesn't read past
+      *                        the end of the job-stream record.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        Identification Division.
+        Program-ID. POSIX-JOB-DRIVER.
+        Environment Division.
+        Input-Output Section.
+        File-Control.
+            Select JOB-STREAM-FILE Assign To JOBSTEPS
+                Organization Is Line Sequential.
+        Data Division.
+        File Section.
+        FD  JOB-STREAM-FILE.
+        01  JOB-STREAM-RECORD.
+            05  JSR-STEP-NAME       PIC X(08).
+            05  JSR-PROGRAM-PATH    PIC X(256).
+            05  JSR-MAX-RETRIES     PIC 9(02).
+        Working-Storage Section.
+        01  JOB-NULL-PTR            Usage POINTER.
+        01  JOB-HANDLER-PTR         Usage PROCEDURE-POINTER.
+        01  JOB-OLD-HANDLER-PTR     Usage POINTER.
+        01  JOB-CHILD-PID           Binary-Long.
+        01  JOB-CHILD-STATUS        Binary-Long.
+        01  JOB-RC                  Binary-Long.
+        01  JOB-RETRY-COUNT         PIC 9(02).
+        01  JOB-SWITCHES            PIC X(01).
+            88  JOB-STREAM-EOF          Value 'Y', False 'N'.
+        01  JOB-STOP-SWITCH          PIC X(01) External.
+            88  JOB-STOP-REQUESTED       Value 'Y', False 'N'.
+        01  JOB-STEP-SWITCH          PIC X(01).
+            88  JOB-STEP-SUCCEEDED       Value 'Y', False 'N'.
+        Procedure Division.
+        0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+            PERFORM 2000-RUN-STREAM THRU 2000-RUN-STREAM-EXIT
+                UNTIL JOB-STREAM-EOF OR JOB-STOP-REQUESTED
+            PERFORM 9999-EXIT THRU 9999-EXIT-EXIT
+            GOBACK.
+
+        1000-INITIALIZE.
+            SET JOB-STREAM-EOF TO FALSE
+            SET JOB-STOP-REQUESTED TO FALSE
+            SET JOB-NULL-PTR TO NULL
+            SET JOB-HANDLER-PTR TO ENTRY "POSIX-JOB-DRIVER-STOP"
+            CALL "posix-signal" USING BY VALUE 15
+                 BY VALUE JOB-HANDLER-PTR
+                RETURNING JOB-OLD-HANDLER-PTR
+            END-CALL
+            OPEN INPUT JOB-STREAM-FILE.
+        1000-INITIALIZE-EXIT.
+            EXIT.
+
+        2000-RUN-STREAM.
+            READ JOB-STREAM-FILE
+                AT END
+                    SET JOB-STREAM-EOF TO TRUE
+                NOT AT END
+                    PERFORM 2100-RUN-STEP THRU 2100-RUN-STEP-EXIT
+            END-READ.
+        2000-RUN-STREAM-EXIT.
+            EXIT.
+
+        2100-RUN-STEP.
+            MOVE 0 TO JOB-RETRY-COUNT
+            SET JOB-STEP-SUCCEEDED TO FALSE
+            PERFORM 2200-ATTEMPT-STEP THRU 2200-ATTEMPT-STEP-EXIT
+                UNTIL JOB-STEP-SUCCEEDED
+                   OR JOB-RETRY-COUNT > JSR-MAX-RETRIES
+            IF NOT JOB-STEP-SUCCEEDED
+               DISPLAY 'posix-job-driver: halting stream, step '
+                  JSR-STEP-NAME ' failed after retries'
+               SET JOB-STREAM-EOF TO TRUE
+            END-IF.
+        2100-RUN-STEP-EXIT.
+            EXIT.
+
+        2200-ATTEMPT-STEP.
+            ADD 1 TO JOB-RETRY-COUNT
+            CALL "posix-fork" RETURNING JOB-CHILD-PID END-CALL
+            IF JOB-CHILD-PID = 0
+               CALL "posix-execve" USING
+                    BY REFERENCE JSR-PROGRAM-PATH
+                    BY VALUE JOB-NULL-PTR
+                    BY VALUE JOB-NULL-PTR
+                   RETURNING JOB-RC
+               END-CALL
+            ELSE
+               CALL "posix-waitpid" USING
+                    BY VALUE JOB-CHILD-PID
+                    BY REFERENCE JOB-CHILD-STATUS
+                    BY VALUE 0
+                   RETURNING JOB-RC
+               END-CALL
+               IF JOB-CHILD-STATUS = 0
+                  SET JOB-STEP-SUCCEEDED TO TRUE
+               ELSE
+                  DISPLAY 'posix-job-driver: step ' JSR-STEP-NAME
+                     ' exit status ' JOB-CHILD-STATUS
+               END-IF
+            END-IF.
+        2200-ATTEMPT-STEP-EXIT.
+            EXIT.
+
+        9999-EXIT.
+            CLOSE JOB-STREAM-FILE
+            IF JOB-STOP-REQUESTED
+               DISPLAY 'posix-job-driver: stopped by operator'
+            ELSE
+               DISPLAY 'posix-job-driver: stream complete'
+            END-IF.
+        9999-EXIT-EXIT.
+            EXIT.
+        End Program POSIX-JOB-DRIVER.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  Signal handler entered directly by the runtime when the
+      *  process receives SIGTERM.  It cannot reach the driver's
+      *  WORKING-STORAGE directly, so it records the stop request in
+      *  an EXTERNAL switch that POSIX-JOB-DRIVER checks between
+      *  steps, letting the in-flight step finish cleanly.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        Identification Division.
+        Program-ID. POSIX-JOB-DRIVER-STOP.
+        Data Division.
+        Working-Storage Section.
+        01  JOB-STOP-SWITCH          PIC X(01) External.
+        Linkage Section.
+        01  LK-SIGNUM               Binary-Long.
+        Procedure Division Using By Value LK-SIGNUM.
+            DISPLAY 'posix-job-driver: SIGTERM received'
+            MOVE 'Y' TO JOB-STOP-SWITCH
+            GOBACK.
+        End Program POSIX-JOB-DRIVER-STOP.
