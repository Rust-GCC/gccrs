@@ -0,0 +1,183 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  posix-watcher.cbl
+      *
+      *  A standing program that polls an inbound drop folder every
+      *  few minutes using the posix-opendir/posix-readdir/
+      *  posix-closedir and posix-stat UDFs, picks up any file whose
+      *  size has stopped changing between two successive polls, and
+      *  hands it to the matching intake program via posix-fork and
+      *  posix-execve, so a late-arriving file is processed within
+      *  minutes instead of waiting for the next scheduled batch run.
+      *
+      *  Modification history:
+      *  2026-02-xx smckinney  Original version.
+      *  2026-08-09 smckinney  Stopped the poll loop testing its exit
+      *                        condition before the first scan ever
+      *                        ran; it now tests after, so a cycle
+      *                        always scans the directory at least
+      *                        once.  Also wired SIGTERM through to a
+      *                        real stop request (see POSIX-WATCHER-
+      *                        STOP below), matching posix-job-driver.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        Identification Division.
+        Program-ID. POSIX-WATCHER.
+        Data Division.
+        Working-Storage Section.
+        01  WCH-DIR-PATH          PIC X(256)
+                                   Value '/dropzone/inbound'.
+        01  WCH-INTAKE-PROGRAM    PIC X(256)
+                                   Value '/opt/batch/intake'.
+        01  WCH-POLL-SECONDS      Binary-Long Value 120.
+        01  WCH-DIRP              Usage POINTER.
+        01  WCH-ENTRY             PIC X(280).
+        01  WCH-FULL-PATH         PIC X(540).
+        01  WCH-STATBUF-1         PIC X(144).
+        01  WCH-STATBUF-2         PIC X(144).
+        01  WCH-RC                Binary-Long.
+        01  WCH-NULL-PTR          Usage POINTER.
+        01  WCH-CHILD-PID         Binary-Long.
+        01  WCH-CHILD-STATUS      Binary-Long.
+        01  WCH-ARGV0             PIC X(257).
+        01  WCH-ARGV1             PIC X(541).
+        01  WCH-ARGV-VECTOR.
+            05  WCH-ARGV-PTR-0    Usage POINTER.
+            05  WCH-ARGV-PTR-1    Usage POINTER.
+            05  WCH-ARGV-PTR-2    Usage POINTER.
+        01  WCH-STOP-SWITCH       PIC X(01) External.
+            88  WCH-STOP-REQUESTED    Value 'Y', False 'N'.
+        01  WCH-HANDLER-PTR       Usage PROCEDURE-POINTER.
+        01  WCH-OLD-HANDLER-PTR   Usage POINTER.
+        Procedure Division.
+        0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+            PERFORM 2000-POLL-CYCLE THRU 2000-POLL-CYCLE-EXIT
+                UNTIL WCH-STOP-REQUESTED
+            PERFORM 9999-EXIT THRU 9999-EXIT-EXIT
+            GOBACK.
+
+        1000-INITIALIZE.
+            SET WCH-STOP-REQUESTED TO FALSE
+            SET WCH-NULL-PTR TO NULL
+            SET WCH-HANDLER-PTR TO ENTRY "POSIX-WATCHER-STOP"
+            CALL "posix-signal" USING BY VALUE 15
+                 BY VALUE WCH-HANDLER-PTR
+                RETURNING WCH-OLD-HANDLER-PTR
+            END-CALL
+            MOVE SPACES TO WCH-ARGV0
+            STRING WCH-INTAKE-PROGRAM DELIMITED BY SPACE
+                   X'00'              DELIMITED BY SIZE
+                INTO WCH-ARGV0
+            DISPLAY 'posix-watcher: watching ' WCH-DIR-PATH.
+        1000-INITIALIZE-EXIT.
+            EXIT.
+
+        2000-POLL-CYCLE.
+            CALL "posix-opendir" USING BY REFERENCE WCH-DIR-PATH
+                RETURNING WCH-DIRP
+            END-CALL
+            IF WCH-DIRP = NULL
+               DISPLAY 'posix-watcher: cannot open ' WCH-DIR-PATH
+               GO TO 2000-POLL-CYCLE-EXIT
+            END-IF
+            PERFORM 2100-SCAN-ENTRY THRU 2100-SCAN-ENTRY-EXIT
+                WITH TEST AFTER
+                UNTIL WCH-ENTRY = SPACES
+            CALL "posix-closedir" USING BY VALUE WCH-DIRP
+                RETURNING WCH-RC
+            END-CALL
+            CALL "sleep" USING BY VALUE WCH-POLL-SECONDS.
+        2000-POLL-CYCLE-EXIT.
+            EXIT.
+
+        2100-SCAN-ENTRY.
+            MOVE SPACES TO WCH-ENTRY
+            CALL "posix-readdir" USING BY VALUE WCH-DIRP
+                                       BY REFERENCE WCH-ENTRY
+                RETURNING WCH-RC
+            END-CALL
+            IF WCH-ENTRY = SPACES
+               GO TO 2100-SCAN-ENTRY-EXIT
+            END-IF
+            IF WCH-ENTRY (1:1) = '.' AND
+               (WCH-ENTRY (2:1) = SPACE OR
+                (WCH-ENTRY (2:1) = '.' AND WCH-ENTRY (3:1) = SPACE))
+               GO TO 2100-SCAN-ENTRY-EXIT
+            END-IF
+            PERFORM 2200-CHECK-STABLE THRU 2200-CHECK-STABLE-EXIT.
+        2100-SCAN-ENTRY-EXIT.
+            EXIT.
+
+        2200-CHECK-STABLE.
+            MOVE SPACES TO WCH-FULL-PATH
+            STRING WCH-DIR-PATH DELIMITED BY SPACE
+                   '/'          DELIMITED BY SIZE
+                   WCH-ENTRY    DELIMITED BY SPACE
+                INTO WCH-FULL-PATH
+            CALL "posix-stat" USING BY REFERENCE WCH-FULL-PATH
+                                     BY REFERENCE WCH-STATBUF-1
+                RETURNING WCH-RC
+            END-CALL
+            CALL "sleep" USING BY VALUE 2
+            CALL "posix-stat" USING BY REFERENCE WCH-FULL-PATH
+                                     BY REFERENCE WCH-STATBUF-2
+                RETURNING WCH-RC
+            END-CALL
+            IF WCH-STATBUF-1 = WCH-STATBUF-2
+               DISPLAY 'posix-watcher: stable file ' WCH-ENTRY
+               PERFORM 3000-LAUNCH-INTAKE THRU 3000-LAUNCH-INTAKE-EXIT
+            END-IF.
+        2200-CHECK-STABLE-EXIT.
+            EXIT.
+
+        3000-LAUNCH-INTAKE.
+            MOVE SPACES TO WCH-ARGV1
+            STRING WCH-FULL-PATH DELIMITED BY SPACE
+                   X'00'         DELIMITED BY SIZE
+                INTO WCH-ARGV1
+            SET WCH-ARGV-PTR-0 TO ADDRESS OF WCH-ARGV0
+            SET WCH-ARGV-PTR-1 TO ADDRESS OF WCH-ARGV1
+            SET WCH-ARGV-PTR-2 TO NULL
+            CALL "posix-fork" RETURNING WCH-CHILD-PID END-CALL
+            IF WCH-CHILD-PID = 0
+               CALL "posix-execve" USING
+                    BY REFERENCE WCH-INTAKE-PROGRAM
+                    BY VALUE ADDRESS OF WCH-ARGV-VECTOR
+                    BY VALUE WCH-NULL-PTR
+                   RETURNING WCH-RC
+               END-CALL
+            ELSE
+               CALL "posix-waitpid" USING
+                    BY VALUE WCH-CHILD-PID
+                    BY REFERENCE WCH-CHILD-STATUS
+                    BY VALUE 0
+                   RETURNING WCH-RC
+               END-CALL
+            END-IF.
+        3000-LAUNCH-INTAKE-EXIT.
+            EXIT.
+
+        9999-EXIT.
+            DISPLAY 'posix-watcher: shutting down'.
+        9999-EXIT-EXIT.
+            EXIT.
+        End Program POSIX-WATCHER.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  Signal handler entered directly by the runtime when the
+      *  process receives SIGTERM.  It cannot reach the watcher's
+      *  WORKING-STORAGE directly, so it records the stop request in
+      *  an EXTERNAL switch that POSIX-WATCHER checks between poll
+      *  cycles, letting the in-flight cycle finish cleanly.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        Identification Division.
+        Program-ID. POSIX-WATCHER-STOP.
+        Data Division.
+        Working-Storage Section.
+        01  WCH-STOP-SWITCH       PIC X(01) External.
+        Linkage Section.
+        01  LK-SIGNUM             Binary-Long.
+        Procedure Division Using By Value LK-SIGNUM.
+            DISPLAY 'posix-watcher: SIGTERM received'
+            MOVE 'Y' TO WCH-STOP-SWITCH
+            GOBACK.
+        End Program POSIX-WATCHER-STOP.
