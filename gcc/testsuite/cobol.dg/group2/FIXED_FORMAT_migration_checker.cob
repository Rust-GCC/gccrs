@@ -0,0 +1,24 @@
+       *> { dg-do run }
+       *> { dg-options "-Wcolumn-overflow -Wdangling-text" }
+       *> { dg-output-file "group2/FIXED_FORMAT_migration_checker.out" }
+
+      *> FIXED_FORMAT_data_in_cols_73_and_beyond.cob and
+      *> FIXED_FORMAT_data_misplaced_asterisk.cob show the two ways a
+      *> naive fixed-to-free reformat can silently change meaning:
+      *> program-text sitting past column 72 that a fixed-format
+      *> compile ignores but a free-format compile would read as code,
+      *> and an indicator-column asterisk that a fixed-format compile
+      *> treats as "whole line is a comment" but a free-format compile
+      *> would not.  -Wcolumn-overflow and -Wdangling-text are this
+      *> dialect's compiler-driven flags for the first hazard; compiling
+      *> a member with both enabled before a migration is the practical
+      *> version of the "scan and report" checker asked for here.
+      *> There is no equivalent flag for the second hazard (a misplaced
+      *> indicator-column asterisk); that class still needs eyes-on
+      *> review of column 7 during migration planning.
+       IDENTIFICATION DIVISION.                                         HAZARD
+       PROGRAM-ID. prog.
+       PROCEDURE DIVISION.
+       DISPLAY "OK"
+       GOBACK.
+       END PROGRAM prog.
