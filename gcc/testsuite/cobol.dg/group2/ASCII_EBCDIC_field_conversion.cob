@@ -0,0 +1,32 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/ASCII_EBCDIC_field_conversion.out" }
+       *> { dg-options "-I libgcobol/posix/copy" }
+      *> Complex_HEX__VALUE_and_MOVE_-_ASCII_EBCDIC.cob shows we can
+      *> hand-construct EBCDIC bytes with hex literals.  This dialect
+      *> has no built-in whole-field ASCII/EBCDIC conversion function,
+      *> so ascii-ebcdic-table.cpy/ascii-ebcdic-paragraphs.cpy give
+      *> every intake program one shared, canonical 256-entry
+      *> translate table instead of each program hand-rolling its own.
+        identification          division.
+        program-id.             prog.
+        data                    division.
+        working-storage         section.
+        copy                    "ascii-ebcdic-table.cpy".
+        01 xlt-field             pic x(5).
+        procedure               division.
+        main-para.
+            move "HELLO" to xlt-field
+            perform 9510-ascii-to-ebcdic thru 9510-ascii-to-ebcdic-exit
+            if xlt-field not equal x"C8C5D3D3D6"
+               display "ASCII-TO-EBCDIC FAILS"
+               move 1 to return-code
+            end-if
+            perform 9500-ebcdic-to-ascii thru 9500-ebcdic-to-ascii-exit
+            if xlt-field not equal "HELLO"
+               display "EBCDIC-TO-ASCII FAILS"
+               move 1 to return-code
+            end-if
+            display xlt-field
+            goback.
+        copy "ascii-ebcdic-paragraphs.cpy".
+            end program         prog.
