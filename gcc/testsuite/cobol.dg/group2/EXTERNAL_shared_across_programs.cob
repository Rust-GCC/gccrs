@@ -0,0 +1,39 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/EXTERNAL_shared_across_programs.out" }
+      *> INITIALIZE_of_EXTERNAL_data_items.cob shows one program's
+      *> view of an EXTERNAL item.  Once several batch programs are
+      *> all coding against the same shared control-total, "what else
+      *> references this layout" stops being obvious from any single
+      *> member.  `cobc -X` against each member of the batch lists
+      *> every data item a compile unit references and the line
+      *> numbers involved; run it once per program that COPYs this
+      *> layout (settle-para/post-para below and any future member
+      *> that does the same) and the union of those listings is the
+      *> blast-radius report: every program that would need to change
+      *> if BATCH-CONTROL-TOTALS' layout changed.
+        identification          division.
+        program-id.             settle-para.
+        data                    division.
+        working-storage         section.
+        01 batch-control-totals external.
+           05 bct-item-count    pic 9(7) value zero.
+           05 bct-amount-total  pic s9(9)v99 value zero.
+        procedure               division.
+            call    "post-para"
+            display "items posted: " bct-item-count
+            display "total posted: " bct-amount-total
+            goback.
+            end program         settle-para.
+
+        identification          division.
+        program-id.             post-para.
+        data                    division.
+        working-storage         section.
+        01 batch-control-totals external.
+           05 bct-item-count    pic 9(7) value zero.
+           05 bct-amount-total  pic s9(9)v99 value zero.
+        procedure               division.
+            move    2 to bct-item-count
+            move    100.00 to bct-amount-total
+            goback.
+            end program         post-para.
