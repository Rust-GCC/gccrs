@@ -0,0 +1,40 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/CDF_shared_DEFINE.out" }
+       *> { dg-options "-I libgcobol/posix/copy" }
+      *> CDF2_-_DEFINE_FOO_AS_literal-1.cob shows >>DEFINE and >>IF
+      *> working for one literal in one source file.  This member
+      *> shows the fiscal-year constant coming from a single shared
+      *> copybook (fiscal-year.cpy) so two independently compiled
+      *> programs pick up the identical value instead of each one
+      *> hand-carrying its own >>DEFINE that can drift out of step.
+        identification          division.
+        program-id.             prog.
+        procedure               division.
+            call    "year-end-close"
+            call    "year-end-report"
+            goback.
+            end program         prog.
+
+        identification          division.
+        program-id.             year-end-close.
+        copy                    "fiscal-year.cpy".
+        procedure               division.
+            >>IF FISCAL-YEAR = "2026"
+            display "year-end-close: running fiscal 2026".
+            >>ELSE
+            display "year-end-close: FISCAL-YEAR mismatch".
+            >>END-IF
+            goback.
+            end program         year-end-close.
+
+        identification          division.
+        program-id.             year-end-report.
+        copy                    "fiscal-year.cpy".
+        procedure               division.
+            >>IF FISCAL-YEAR = "2026"
+            display "year-end-report: running fiscal 2026".
+            >>ELSE
+            display "year-end-report: FISCAL-YEAR mismatch".
+            >>END-IF
+            goback.
+            end program         year-end-report.
