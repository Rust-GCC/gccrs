@@ -0,0 +1,26 @@
+       *> { dg-do run }
+       *> { dg-xfail-run-if "" { *-*-* }  }
+      *> FIND-STRING__forward_.cob and FIND-STRING__reverse_.cob show
+      *> the forward/reverse search phrases.  The 2002 standard also
+      *> allows an ANYCASE phrase on the search argument for a
+      *> case-insensitive search, which is exactly what our
+      *> customer-name matcher needs instead of upper-casing a
+      *> working copy of both the haystack and the needle first.
+      *> ANYCASE (a Micro Focus extension) is not supported by our
+      *> COBOL compiler, so this member is a documented desired-usage
+      *> sample rather than a passing test.
+        IDENTIFICATION  DIVISION.
+        PROGRAM-ID.     prog.
+        DATA            DIVISION.
+        WORKING-STORAGE SECTION.
+        01 cust-name pic x(30) value "SMITH, JOHN Q".
+        01 nfound    pic 99.
+        PROCEDURE       DIVISION.
+            move function find-string(cust-name, "john" anycase)
+              to nfound
+            display "found at: " nfound
+            if nfound not equal 8
+               display "FIND-STRING ANYCASE FAILS"
+               move 1 to return-code
+            end-if
+            goback.
