@@ -0,0 +1,29 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/UNSTRING_DELIMITER_IN.out" }
+        identification      division.
+        program-id.         prog.
+        data                division.
+        working-storage     section.
+        01 rec              pic x(20) value "AAA,BBB|CCC".
+        01 field-1          pic x(5).
+        01 delim-1          pic x(1).
+        01 field-2          pic x(5).
+        01 delim-2          pic x(1).
+        01 field-3          pic x(5).
+        procedure           division.
+            unstring rec delimited by "," or "|"
+                into field-1 delimiter in delim-1
+                     field-2 delimiter in delim-2
+                     field-3
+            display field-1 " [" delim-1 "] "
+                    field-2 " [" delim-2 "] "
+                    field-3
+            if delim-1 not equal ","
+               display "DELIMITER IN field-1 FAILS"
+               move 1 to return-code
+               end-if
+            if delim-2 not equal "|"
+               display "DELIMITER IN field-2 FAILS"
+               move 1 to return-code
+               end-if
+            goback.
