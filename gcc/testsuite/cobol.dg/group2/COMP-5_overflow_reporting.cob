@@ -0,0 +1,40 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/COMP-5_overflow_reporting.out" }
+       *> { dg-options "-I libgcobol/posix/copy" }
+      *> COMP-5_Sanity_Check_.cob shows COMP-5 arithmetic is exact;
+      *> what it does not show is that COMP-5 keeps carrying past its
+      *> declared digit width instead of raising ON SIZE ERROR, since
+      *> COMP-5 storage is sized by the native binary type, not the
+      *> picture's digit count.  comp5-overflow.cpy/comp5-overflow-
+      *> paragraphs.cpy add the digit-width check ON SIZE ERROR does
+      *> not give this accumulator.
+        identification          division.
+        program-id.             prog.
+        data                    division.
+        working-storage         section.
+        copy "comp5-overflow.cpy".
+        01 ws-settlement-total   pic s9(4) comp-5 value 9997.
+        procedure               division.
+        main-para.
+            perform 2000-post-settlement thru 2000-post-settlement-exit
+            perform 2000-post-settlement thru 2000-post-settlement-exit
+            perform 2000-post-settlement thru 2000-post-settlement-exit
+            display "final total: " ws-settlement-total
+            goback.
+
+        2000-POST-SETTLEMENT.
+            MOVE "WS-SETTLEMENT-TOTAL" TO CV5-FIELD-NAME
+            MOVE 9999                  TO CV5-MAX-VALUE
+            MOVE ws-settlement-total   TO CV5-CURRENT-VALUE
+            MOVE 1                     TO CV5-INCREMENT
+            PERFORM 9800-CV5-CHECK-ADD THRU 9800-CV5-CHECK-ADD-EXIT
+            IF CV5-OVERFLOW
+               DISPLAY "settlement post rejected"
+            ELSE
+               ADD 1 TO ws-settlement-total
+            END-IF.
+        2000-POST-SETTLEMENT-EXIT.
+            EXIT.
+
+        copy "comp5-overflow-paragraphs.cpy".
+            end program         prog.
