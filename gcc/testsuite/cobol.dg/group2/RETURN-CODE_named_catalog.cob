@@ -0,0 +1,47 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/RETURN-CODE_named_catalog.out" }
+       *> { dg-options "-I libgcobol/posix/copy" }
+      *> RETURN-CODE_moving.cob and RETURN-CODE_nested.cob show
+      *> RETURN-CODE propagating through a nested CALL as a bare
+      *> number.  This dialect does not allow an 88-level condition
+      *> name to be declared directly against the RETURN-CODE special
+      *> register, so exit-status.cpy/exit-status-paragraphs.cpy give
+      *> every program in the job stream one shared EXIT-STATUS-CODE
+      *> item with the condition names on it, synced to RETURN-CODE
+      *> at CALL boundaries, so a driver tests JOB-WARNING/JOB-ABEND
+      *> instead of a magic number whose meaning varies by program.
+        identification          division.
+        program-id.             prog.
+        data                    division.
+        working-storage         section.
+        copy                    "exit-status.cpy".
+        procedure               division.
+        main-para.
+            call    "child-step".
+            perform 9810-get-return-code
+               thru 9810-get-return-code-exit
+            if job-warning
+               display "driver: child reported JOB-WARNING"
+               move 0 to return-code
+            else
+               display "driver: unexpected exit status"
+               move 1 to return-code
+            end-if
+            goback.
+        copy                    "exit-status-paragraphs.cpy".
+            end program         prog.
+
+        identification          division.
+        program-id.             child-step.
+        data                    division.
+        working-storage         section.
+        copy                    "exit-status.cpy".
+        procedure               division.
+        main-para.
+            display "child-step: running"
+            set     job-warning to true
+            perform 9800-set-return-code
+               thru 9800-set-return-code-exit
+            goback.
+        copy                    "exit-status-paragraphs.cpy".
+            end program         child-step.
