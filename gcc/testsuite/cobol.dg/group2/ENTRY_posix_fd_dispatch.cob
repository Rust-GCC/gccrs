@@ -0,0 +1,37 @@
+       *> { dg-do run }
+       *> { dg-xfail-run-if "" { *-*-* }  }
+       *> { dg-options "-I libgcobol/posix/udf" }
+       *> { dg-additional-sources "libgcobol/posix/udf/posix-open.cbl libgcobol/posix/udf/posix-fd-dispatch.cbl" }
+      *> ENTRY_statement.cob shows one program answering to two
+      *> names.  posix-fd-dispatch.cbl (libgcobol/posix/udf) applies
+      *> that same shape to the growing posix UDF catalog: one load
+      *> module, one ENTRY point per fd-based syscall wrapper, instead
+      *> of a separate compiled module per syscall.  This program
+      *> exercises each entry point in turn against a scratch file.
+        identification          division.
+        program-id.             prog.
+        environment              division.
+        configuration           section.
+        repository.
+            function posix-open
+            function all intrinsic.
+        data                    division.
+        working-storage         section.
+        01 ws-path              pic x(256) value spaces.
+        01 ws-flags             binary-long value 65.
+        01 ws-fd                pic 9(8) usage comp.
+        01 ws-rc                binary-long.
+        procedure               division.
+        main-para.
+            string  "/tmp/entry_dispatch_test.tmp" delimited by size
+               into ws-path
+            end-string
+            move    function posix-open(ws-path, ws-flags) to ws-fd
+            display "opened fd " ws-fd
+            call    "posix-fd-flock" using ws-fd 2
+            call    "posix-fd-lseek" using ws-fd 0 0
+            call    "posix-fd-close" using ws-fd
+               returning ws-rc
+            display "closed via posix-fd-close"
+            goback.
+            end program         prog.
