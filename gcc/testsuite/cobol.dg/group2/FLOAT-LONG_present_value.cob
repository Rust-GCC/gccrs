@@ -0,0 +1,39 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/FLOAT-LONG_present_value.out" }
+      *> floating-point_FORMAT_1.cob and Intrinsic_Function_ACOS.cob
+      *> already exercise COMP-1/COMP-2/FLOAT-EXTENDED arithmetic and
+      *> intrinsic trig functions separately.  This member confirms
+      *> the combination the actuarial reserve program needs: a
+      *> FLOAT-LONG present-value calculation that also calls a
+      *> trig-heavy intrinsic (FUNCTION ACOS, used here as a stand-in
+      *> for the mortality-curve smoothing step) in the same formula,
+      *> so present-value math no longer has to be approximated in
+      *> fixed-point COMP-3.
+       identification division.
+       program-id.       prog.
+       data division.
+       working-storage   section.
+       01  wk-rate        float-long value 0.05.
+       01  wk-periods     float-long value 10.
+       01  wk-cashflow    float-long value 1000.
+       01  wk-discount    float-long.
+       01  wk-pv          float-long.
+       01  wk-smoothing   float-long.
+       01  wk-pv-edit     pic -9(6).999999.
+       procedure division.
+      *> present value = cashflow / (1 + rate) ** periods
+           compute wk-discount = (1 + wk-rate) ** wk-periods
+           compute wk-pv = wk-cashflow / wk-discount
+           compute wk-smoothing = function acos(0.5) * wk-pv
+           move wk-pv to wk-pv-edit
+           display "present value: " wk-pv-edit
+           if wk-pv-edit not equal " 000613.913253"
+              display "FLOAT-LONG present-value calc FAILS"
+              move 1 to return-code
+              end-if
+           if wk-smoothing = 0
+              display "FLOAT-LONG plus FUNCTION ACOS FAILS"
+              move 1 to return-code
+              end-if
+           goback.
+       end program       prog.
