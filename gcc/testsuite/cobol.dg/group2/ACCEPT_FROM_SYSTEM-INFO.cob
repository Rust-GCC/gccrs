@@ -0,0 +1,38 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/ACCEPT_FROM_SYSTEM-INFO.out" }
+       *> { dg-options "-I libgcobol/posix/udf -I libgcobol/posix/copy" }
+       *> { dg-additional-sources "libgcobol/posix/udf/posix-uname.cbl" }
+      *> ACCEPT_FROM_ENVIRONMENT-NAME.cob shows pulling one named
+      *> environment variable.  This dialect has no SYSTEM-INFO
+      *> special register to report hostname/runtime in one ACCEPT,
+      *> so the standard job-header paragraph (job-header-paragraphs
+      *> .cpy) gets the same information from posix-uname, a thin
+      *> wrapper over uname(2), and logs it the same way in every
+      *> program that copies the paragraph in.
+        identification          division.
+        program-id.             prog.
+        environment             division.
+        configuration           section.
+        repository.
+            function posix-uname
+            function all intrinsic.
+        data                    division.
+        working-storage         section.
+        01 jh-rc                binary-long.
+        01 jh-utsname.
+           05 jh-uts-sysname    pic x(65).
+           05 jh-uts-nodename   pic x(65).
+           05 jh-uts-release    pic x(65).
+           05 jh-uts-version    pic x(65).
+           05 jh-uts-machine    pic x(65).
+           05 jh-uts-domainname pic x(65).
+        procedure               division.
+        main-para.
+            perform 9600-log-job-header thru 9600-log-job-header-exit
+            if jh-rc not equal 0
+               display "posix-uname FAILS"
+               move 1 to return-code
+            end-if
+            goback.
+        copy "job-header-paragraphs.cpy".
+            end program         prog.
