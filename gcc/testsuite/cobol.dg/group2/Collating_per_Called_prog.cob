@@ -0,0 +1,55 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/Collating_per_Called_prog.out" }
+      *> Preserve_collation_past_a_CALL.cob shows collation surviving
+      *> a CALL unchanged.  This member shows the practical way to get
+      *> a *different* collating sequence per invocation from a single
+      *> driver in a single run: give each variant its own compile
+      *> unit with its own OBJECT-COMPUTER ... PROGRAM COLLATING
+      *> SEQUENCE, and have the driver CALL whichever one the current
+      *> market requires.  There is no separate CALL-time collation
+      *> parameter in this dialect; the collating sequence is fixed
+      *> per compile unit, so "CALL-time" selection means selecting
+      *> which compile unit to CALL.
+        identification          division.
+        program-id.             prog.
+        procedure               division.
+            display "Driver: default market"
+            call "default-market-sort"
+            display "Driver: spanish market"
+            call "spanish-market-sort"
+            goback.
+        end program             prog.
+
+        identification          division.
+        program-id.             default-market-sort.
+        environment             division.
+        configuration           section.
+        special-names.
+            alphabet native-seq  is native.
+        object-computer.
+            gnu-linux program collating sequence is native-seq.
+        procedure               division.
+            if 'A' < 'a'
+               display "default-market-sort: collates like ASCII"
+            else
+               display "default-market-sort: collates like EBCDIC"
+            end-if
+            goback.
+        end program             default-market-sort.
+
+        identification          division.
+        program-id.             spanish-market-sort.
+        environment             division.
+        configuration           section.
+        special-names.
+            alphabet spanish-seq is ebcdic.
+        object-computer.
+            gnu-linux program collating sequence is spanish-seq.
+        procedure               division.
+            if 'A' < 'a'
+               display "spanish-market-sort: collates like ASCII"
+            else
+               display "spanish-market-sort: collates like EBCDIC"
+            end-if
+            goback.
+        end program             spanish-market-sort.
