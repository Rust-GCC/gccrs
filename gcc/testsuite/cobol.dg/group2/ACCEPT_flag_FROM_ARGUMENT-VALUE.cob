@@ -0,0 +1,32 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/ACCEPT_flag_FROM_ARGUMENT-VALUE.out" }
+       *> { dg-options "-I libgcobol/posix/copy" }
+      *> ACCEPT_foo_FROM_COMMAND-LINE_1_.cob and command-line.cob pull
+      *> one positional argument by ordinal.  Operator-invoked
+      *> utilities want named "-NAME=value" flags instead of position-
+      *> dependent ones; cmdline-parms.cpy/cmdline-parms-paragraphs.cpy
+      *> parse ARGUMENT-NUMBER/ARGUMENT-VALUE into a lookup-by-name
+      *> table once, at the top of the program.  This test is run with
+      *> no arguments, so the lookup correctly reports not-found; a
+      *> utility invoked as "prog -REGION=EAST -BATCH=0417" would find
+      *> both under CLP-LOOKUP-VALUE after MOVEing the flag name (no
+      *> leading dash) to CLP-LOOKUP-NAME.
+        identification          division.
+        program-id.             prog.
+        data                    division.
+        working-storage         section.
+        copy "cmdline-parms.cpy".
+        procedure               division.
+        main-para.
+            perform 9700-clp-parse-args thru 9700-clp-parse-args-exit
+            move "REGION" to clp-lookup-name
+            perform 9710-clp-lookup thru 9710-clp-lookup-exit
+            if clp-found
+               display "REGION=" clp-lookup-value
+            else
+               display "REGION not supplied"
+            end-if
+            goback.
+
+        copy "cmdline-parms-paragraphs.cpy".
+            end program         prog.
