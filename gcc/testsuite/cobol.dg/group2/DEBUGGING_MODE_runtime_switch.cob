@@ -0,0 +1,38 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/DEBUGGING_MODE_runtime_switch.out" }
+       *> { dg-options "-I libgcobol/posix/copy" }
+      *> Simple_DEBUG-ITEM.cob shows DEBUG-ITEM populated for a single
+      *> traced paragraph, compiled in permanently.  Flipping tracing
+      *> on for a live incident without a recompile means the USE FOR
+      *> DEBUGGING procedure itself has to consult a runtime switch, so
+      *> debug-switch.cpy/debug-switch-paragraphs.cpy read one
+      *> environment variable once at entry and every traced paragraph
+      *> below tests DEBUG-TRACING-ON before it displays anything.
+        identification          division.
+        program-id.             prog.
+        environment             division.
+        configuration           section.
+        source-computer.        generic-computer with debugging mode.
+        data                    division.
+        working-storage         section.
+        copy                    "debug-switch.cpy".
+        01 ws-batch-total        pic 9(7)v99 value 0.
+        procedure               division.
+        declaratives.
+        trace-section           section.
+            use for debugging on settle-para.
+        trace-settle-para.
+            if      debug-tracing-on
+                    display "TRACE: entering settle-para"
+            end-if.
+        end declaratives.
+        main-para.
+            perform 9700-check-debug-switch
+               thru 9700-check-debug-switch-exit
+            perform settle-para
+            display ws-batch-total
+            goback.
+        settle-para.
+            add     125.50 to ws-batch-total.
+        copy                    "debug-switch-paragraphs.cpy".
+            end program         prog.
