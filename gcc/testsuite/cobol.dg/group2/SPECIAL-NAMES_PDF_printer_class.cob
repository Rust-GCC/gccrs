@@ -0,0 +1,26 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/SPECIAL-NAMES_PDF_printer_class.out" }
+      *> Assorted_SPECIAL-NAMES_CLASS.cob shows SPECIAL-NAMES CLASS
+      *> classifying character ranges, but the SPECIAL-NAMES device
+      *> vocabulary (the system-names a mnemonic-name can be attached
+      *> to, like PRINTER/CONSOLE/SYSOUT) is fixed by the dialect, not
+      *> user-extensible, so there is no PRINTER-PDF system-name to
+      *> declare here and no way to add one.  A report program still
+      *> spools through the ordinary PRINTER mnemonic below; turning
+      *> that spool file into a director-ready PDF is a downstream
+      *> job step (a print-to-PDF filter), same as it is today.
+        identification          division.
+        program-id.             prog.
+        environment             division.
+        configuration           section.
+        special-names.
+            printer             is report-device.
+        data                    division.
+        working-storage         section.
+        01 ws-report-line        pic x(40)
+               value "QUARTERLY RESERVE SUMMARY".
+        procedure               division.
+        main-para.
+            display ws-report-line upon report-device
+            goback.
+            end program         prog.
