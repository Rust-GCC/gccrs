@@ -0,0 +1,55 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/PARAGRAPH_profiling_report.out" }
+       *> { dg-options "-I libgcobol/posix/udf -I libgcobol/posix/copy" }
+       *> { dg-additional-sources "libgcobol/posix/udf/posix-clock-gettime.cbl" }
+      *> This dialect has no compiler/runtime option that emits a
+      *> per-paragraph CPU/elapsed report at GOBACK, so
+      *> profile-report.cpy/profile-report-paragraphs.cpy build one on
+      *> posix-clock-gettime (libgcobol/posix/udf), the way any other
+      *> missing intrinsic in this tree is filled with a copybook.
+        identification          division.
+        program-id.             prog.
+        environment             division.
+        configuration           section.
+        repository.
+            function posix-clock-gettime
+            function all intrinsic.
+        data                    division.
+        working-storage         section.
+        copy "profile-report.cpy".
+        01 ws-batch-total        pic s9(9)v99 comp-3 value zero.
+        01 ws-post-count         pic 9(4)     comp-5 value zero.
+        procedure               division.
+        main-para.
+            perform 9900-profile-start thru 9900-profile-start-exit
+            perform 1000-post-batch    thru 1000-post-batch-exit
+            move "1000-POST-BATCH" to profile-current-para
+            perform 9910-profile-stop  thru 9910-profile-stop-exit
+
+            perform 9900-profile-start thru 9900-profile-start-exit
+            perform 2000-close-batch   thru 2000-close-batch-exit
+            move "2000-CLOSE-BATCH" to profile-current-para
+            perform 9910-profile-stop  thru 9910-profile-stop-exit
+
+            perform 9920-profile-report thru 9920-profile-report-exit
+            goback.
+
+        1000-POST-BATCH.
+            perform 1010-post-one-item thru 1010-post-one-item-exit
+               varying ws-post-count from 1 by 1
+               until ws-post-count > 100.
+        1000-POST-BATCH-EXIT.
+            exit.
+
+        1010-POST-ONE-ITEM.
+            add 10.00 to ws-batch-total.
+        1010-POST-ONE-ITEM-EXIT.
+            exit.
+
+        2000-CLOSE-BATCH.
+            display "batch total: " ws-batch-total.
+        2000-CLOSE-BATCH-EXIT.
+            exit.
+
+        copy "profile-report-paragraphs.cpy".
+            end program         prog.
