@@ -0,0 +1,32 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/ACCEPT_flag_named_parm.out" }
+       *> { dg-options "-I libgcobol/posix/copy" }
+      *> ACCEPT_flag_FROM_ARGUMENT-VALUE.cob drives the not-supplied
+      *> branch of the named-flag lookup (the program's own argv is
+      *> empty).  This member drives the actual "-NAME=value" split in
+      *> cmdline-parms-paragraphs.cpy's 9702-CLP-PARSE-ONE-TEXT
+      *> directly against "-REGION=EAST", the same paragraph
+      *> 9701-CLP-PARSE-ONE-ARG calls once it has ACCEPTed one argv
+      *> entry, so the parsing logic itself is covered rather than
+      *> only the empty-argv path.
+        identification          division.
+        program-id.             prog.
+        data                    division.
+        working-storage         section.
+        copy "cmdline-parms.cpy".
+        procedure               division.
+        main-para.
+            move "-REGION=EAST" to clp-raw-arg
+            perform 9702-clp-parse-one-text
+               thru 9702-clp-parse-one-text-exit
+            move "REGION" to clp-lookup-name
+            perform 9710-clp-lookup thru 9710-clp-lookup-exit
+            if clp-found
+               display "REGION=" clp-lookup-value
+            else
+               display "REGION not supplied"
+            end-if
+            goback.
+
+        copy "cmdline-parms-paragraphs.cpy".
+            end program         prog.
