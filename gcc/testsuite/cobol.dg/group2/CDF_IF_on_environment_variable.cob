@@ -0,0 +1,26 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/CDF_IF_on_environment_variable.out" }
+       *> { dg-options "-D BUILD_ENV=TEST" }
+      *> CDF__1__IF____text_.cob and CDF__2__IF____number_.cob show
+      *> >>IF branching on a compile-time symbol's text/numeric value.
+      *> A compile-time symbol cannot read the process environment
+      *> directly, but cobc's -D command-line switch defines one from
+      *> outside the source, so the nightly build script sets
+      *> BUILD_ENV from the OS environment variable of the same name
+      *> and passes it straight through:
+      *>     cobc -D BUILD_ENV=$BUILD_ENV -x prog.cob
+      *> giving a DEBUG-instrumented test-region build and a lean
+      *> production build from this one unchanged source member.
+        identification          division.
+        program-id.             prog.
+        procedure               division.
+            >>IF BUILD_ENV = "TEST"
+            display "DEBUG-instrumented build (BUILD_ENV=TEST)".
+            perform verify-instrumentation.
+            >>ELSE
+            display "production build".
+            >>END-IF
+            goback.
+        verify-instrumentation.
+            display "  extra diagnostic checks would run here".
+            end program         prog.
