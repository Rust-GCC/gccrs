@@ -0,0 +1,25 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/ROUNDED_MODE_clause.out" }
+        identification      division.
+        program-id.         prog.
+        data                division.
+        working-storage     section.
+        01 ws-rate          pic 9(3)v999 value 2.125.
+        01 ws-result-even   pic 9(5)v99.
+        01 ws-result-up     pic 9(5)v99.
+        procedure           division.
+            compute ws-result-even rounded mode is nearest-even
+                = ws-rate
+            compute ws-result-up rounded mode is nearest-away-from-zero
+                = ws-rate
+            display ws-result-even
+            display ws-result-up
+            if ws-result-even not equal 2.12
+               display "ROUNDED MODE NEAREST-EVEN FAILS"
+               move 1 to return-code
+               end-if
+            if ws-result-up not equal 2.13
+               display "ROUNDED MODE NEAREST-AWAY-FROM-ZERO FAILS"
+               move 1 to return-code
+               end-if
+            goback.
