@@ -0,0 +1,23 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/Intrinsic_Function_NUMVAL-C.out" }
+       IDENTIFICATiON DIVISION.
+       PROGRAM-ID. prog.
+       PROCEDURE DIVISION.
+           DISPLAY FUNCTION NUMVAL-C("$1,234.56").
+           IF FUNCTION NUMVAL-C("$1,234.56") NOT EQUAL 1234.56
+              DISPLAY 'NUMVAL-C("$1,234.56") FAILS'
+              MOVE 1 TO RETURN-CODE
+              END-IF.
+           IF FUNCTION NUMVAL-C(" $ 1,234.56 ") NOT EQUAL 1234.56
+              DISPLAY 'NUMVAL-C(" $ 1,234.56 ") FAILS'
+              MOVE 1 TO RETURN-CODE
+              END-IF.
+           IF FUNCTION NUMVAL-C("1234.56-") NOT EQUAL -1234.56
+              DISPLAY 'NUMVAL-C("1234.56-") FAILS'
+              MOVE 1 TO RETURN-CODE
+              END-IF.
+           IF FUNCTION NUMVAL-C("$1,234.56", "USD") NOT EQUAL 1234.56
+              DISPLAY 'NUMVAL-C("$1,234.56", "USD") FAILS'
+              MOVE 1 TO RETURN-CODE
+              END-IF.
+           GOBACK.
