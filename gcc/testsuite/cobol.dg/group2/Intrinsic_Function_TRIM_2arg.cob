@@ -0,0 +1,23 @@
+       *> { dg-do run }
+       *> { dg-output-file "group2/Intrinsic_Function_TRIM_2arg.out" }
+       IDENTIFICATiON DIVISION.
+       PROGRAM-ID. prog.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FIELD PIC X(20) VALUE "   padded field     ".
+       PROCEDURE DIVISION.
+           IF FUNCTION TRIM(WS-FIELD, LEADING) NOT EQUAL
+                 "padded field     "
+              DISPLAY 'TRIM(WS-FIELD, LEADING) FAILS'
+              MOVE 1 TO RETURN-CODE
+              END-IF.
+           IF FUNCTION TRIM(WS-FIELD, TRAILING) NOT EQUAL
+                 "   padded field"
+              DISPLAY 'TRIM(WS-FIELD, TRAILING) FAILS'
+              MOVE 1 TO RETURN-CODE
+              END-IF.
+           IF FUNCTION TRIM(WS-FIELD) NOT EQUAL "padded field"
+              DISPLAY 'TRIM(WS-FIELD) FAILS'
+              MOVE 1 TO RETURN-CODE
+              END-IF.
+           GOBACK.
